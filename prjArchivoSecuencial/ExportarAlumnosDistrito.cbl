@@ -0,0 +1,134 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. EXPORTAR-ALUMNOS-DISTRITO.
+000120 AUTHOR. OFICINA DE SISTEMAS.
+000130 INSTALLATION. PRJ-ARCHIVO-SECUENCIAL.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED.
+000160*
+000170* VUELCA ALUMNO.TXT A UN ARCHIVO DE ANCHO FIJO CON EL LAYOUT QUE
+000180* ESPERA EL SISTEMA DE INSCRIPCION DEL DISTRITO, PARA QUE EL
+000190* INTERCAMBIO MENSUAL DEJE DE SER UN RE-MAPEO MANUAL EN UN EDITOR
+000200* DE TEXTO.
+000210*
+000220* LAYOUT DE SALIDA (DISTRITO-REGISTRO), 67 POSICIONES:
+000230*   NUMERO      PIC 9(05)
+000240*   NOMBRE      PIC X(25)
+000250*   APELLIDO    PIC X(25)
+000260*   SEXO        PIC X(10)
+000270*   ESTADOCIVIL PIC 9
+000280*   TRABAJA     PIC 9
+000290*   ESTUDIA     PIC 9
+000300*
+000310* HISTORIAL DE MODIFICACIONES
+000320*   2026-08-09  OFS  VERSION INICIAL.
+000330*
+000340 ENVIRONMENT DIVISION.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     COPY AlumnoSelect.
+
+000380     SELECT DISTRITO-ALUMNOS ASSIGN TO WS-ARCHIVO-DISTRITO
+000390         ORGANIZATION LINE SEQUENTIAL
+000400         FILE STATUS FS-DISTRITO.
+
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  ALUMNO.
+000440     COPY AlumnoRegistro.
+
+000450 FD  DISTRITO-ALUMNOS.
+000460 01  DISTRITO-REGISTRO.
+000470     05  DIST-NUMERO         PIC 9(05).
+000480     05  DIST-NOMBRE         PIC X(25).
+000490     05  DIST-APELLIDO       PIC X(25).
+000500     05  DIST-SEXO           PIC X(10).
+000510     05  DIST-ESTADOCIVIL    PIC 9.
+000520     05  DIST-TRABAJA        PIC 9.
+000530     05  DIST-ESTUDIA        PIC 9.
+
+000540 WORKING-STORAGE SECTION.
+000550 01  FS-ALUMNO               PIC XX.
+000560 01  FS-DISTRITO             PIC XX.
+000570 01  WS-ARCHIVO-DISTRITO PIC X(40) VALUE "alumnos_distrito.txt".
+
+000580 01  WS-SWITCHES.
+000590     05  WS-ALUMNO-FILE-ABIERTO-SW PIC X(01) VALUE "N".
+000600         88  ALUMNO-FILE-ABIERTO      VALUE "S".
+000605     05  WS-DISTRITO-FILE-ABIERTO-SW PIC X(01) VALUE "N".
+000606         88  DISTRITO-FILE-ABIERTO      VALUE "S".
+
+000610 77  WS-TOTAL-EXPORTADOS     PIC 9(06) VALUE ZERO COMP.
+
+000620 PROCEDURE DIVISION.
+
+000630 0000-MAINLINE.
+000640     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+000650     PERFORM 2000-PROCESAR-ARCHIVO THRU 2000-EXIT.
+000660     PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+000670     GOBACK.
+
+000680*----------------------------------------------------------------*
+000690* 1000-INICIALIZAR                                          *
+000700* ABRE ALUMNO.TXT (INDEXADO) Y CREA EL ARCHIVO DE SALIDA.    *
+000710*----------------------------------------------------------------*
+000720 1000-INICIALIZAR.
+000730     OPEN INPUT ALUMNO.
+000740     IF FS-ALUMNO NOT = "00"
+000750         DISPLAY "No se pudo abrir alumno.txt"
+000760         GO TO 1000-EXIT
+000770     END-IF.
+000780     SET ALUMNO-FILE-ABIERTO TO TRUE.
+000790     OPEN OUTPUT DISTRITO-ALUMNOS.
+000800     IF FS-DISTRITO NOT = "00"
+000810         DISPLAY "No se pudo crear " WS-ARCHIVO-DISTRITO
+000820         GO TO 1000-EXIT
+000821     END-IF.
+000822     SET DISTRITO-FILE-ABIERTO TO TRUE.
+000830 1000-EXIT.
+000840     EXIT.
+
+000850*----------------------------------------------------------------*
+000860* 2000-PROCESAR-ARCHIVO                                     *
+000870* RECORRE ALUMNO.TXT Y VUELCA CADA REGISTRO AL LAYOUT DEL    *
+000880* DISTRITO.                                                  *
+000890*----------------------------------------------------------------*
+000900 2000-PROCESAR-ARCHIVO.
+000910     IF NOT ALUMNO-FILE-ABIERTO OR NOT DISTRITO-FILE-ABIERTO
+000920         GO TO 2000-EXIT
+000930     END-IF.
+000940     READ ALUMNO NEXT RECORD.
+000950     PERFORM 2100-GRABAR-REGISTRO THRU 2100-EXIT
+000960         UNTIL FS-ALUMNO NOT = "00".
+000970 2000-EXIT.
+000980     EXIT.
+
+000990 2100-GRABAR-REGISTRO.
+001000     MOVE NUMERO      TO DIST-NUMERO.
+001010     MOVE NOMBRE      TO DIST-NOMBRE.
+001020     MOVE APELLIDO    TO DIST-APELLIDO.
+001030     MOVE SEXO        TO DIST-SEXO.
+001040     MOVE ESTADOCIVIL TO DIST-ESTADOCIVIL.
+001050     MOVE TRABAJA     TO DIST-TRABAJA.
+001060     MOVE ESTUDIA     TO DIST-ESTUDIA.
+001070     WRITE DISTRITO-REGISTRO.
+001080     ADD 1 TO WS-TOTAL-EXPORTADOS.
+001090     READ ALUMNO NEXT RECORD.
+001100 2100-EXIT.
+001110     EXIT.
+
+001120*----------------------------------------------------------------*
+001130* 9000-FINALIZAR                                            *
+001140*----------------------------------------------------------------*
+001150 9000-FINALIZAR.
+001160     IF ALUMNO-FILE-ABIERTO
+001170         CLOSE ALUMNO
+001180     END-IF.
+001185     IF DISTRITO-FILE-ABIERTO
+001187         CLOSE DISTRITO-ALUMNOS
+001189     END-IF.
+001200     DISPLAY "Exportados: " WS-TOTAL-EXPORTADOS.
+001210 9000-EXIT.
+001220     EXIT.
+
+001230 9999-EXIT.
+001240     EXIT.
