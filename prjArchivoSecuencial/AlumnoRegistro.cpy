@@ -0,0 +1,15 @@
+      *> Layout del registro de alumno, compartido por los formularios
+      *> y por los programas batch que leen/escriben alumno.txt.
+       01 alumno-registro.
+         03 numero      pic 9(05).   *> Hasta 99999
+         03 nombre      pic x(25).
+         03 apellido    pic x(25).
+         03 sexo        pic x(10).
+         03 estadoCivil pic 9.
+         03 ocupacion.
+           05 trabaja   pic 9.
+           05 estudia   pic 9.
+         03 fechaNacimiento pic 9(08).   *> AAAAMMDD
+         03 email       pic x(40).
+         03 telefono    pic x(15).
+         03 fechaRegistro pic 9(08).   *> AAAAMMDD, fecha de inscripción
