@@ -0,0 +1,97 @@
+       class-id prjArchivoSecuencial.frmMenuPrincipal
+                 is partial inherits type System.Windows.Forms.Form.
+
+       01 lblTitulo type System.Windows.Forms.Label.
+       01 btnInscribir type System.Windows.Forms.Button.
+       01 btnConsultar type System.Windows.Forms.Button.
+       01 btnMantenimiento type System.Windows.Forms.Button.
+       01 btnSalir type System.Windows.Forms.Button.
+       01 components type System.ComponentModel.IContainer.
+
+      *> Required method for Designer support - do not modify
+      *> the contents of this method with the code editor.
+       method-id InitializeComponent private.
+       procedure division.
+       set lblTitulo to new System.Windows.Forms.Label
+       set btnInscribir to new System.Windows.Forms.Button
+       set btnConsultar to new System.Windows.Forms.Button
+       set btnMantenimiento to new System.Windows.Forms.Button
+       set btnSalir to new System.Windows.Forms.Button
+       invoke self::SuspendLayout
+      *>
+      *> lblTitulo
+      *>
+       set lblTitulo::AutoSize to True
+       set lblTitulo::Font to new System.Drawing.Font("Microsoft Sans Serif" 14)
+       set lblTitulo::Location to new System.Drawing.Point(30 24)
+       set lblTitulo::Name to "lblTitulo"
+       set lblTitulo::Size to new System.Drawing.Size(221 24)
+       set lblTitulo::TabIndex to 0
+       set lblTitulo::Text to "Sistema de Inscripción"
+      *>
+      *> btnInscribir
+      *>
+       set btnInscribir::Location to new System.Drawing.Point(30 80)
+       set btnInscribir::Name to "btnInscribir"
+       set btnInscribir::Size to new System.Drawing.Size(220 35)
+       set btnInscribir::TabIndex to 1
+       set btnInscribir::Text to "Inscribir Alumno"
+       set btnInscribir::UseVisualStyleBackColor to True
+       invoke btnInscribir::add_Click(new System.EventHandler(self::btnInscribir_Click))
+      *>
+      *> btnConsultar
+      *>
+       set btnConsultar::Location to new System.Drawing.Point(30 125)
+       set btnConsultar::Name to "btnConsultar"
+       set btnConsultar::Size to new System.Drawing.Size(220 35)
+       set btnConsultar::TabIndex to 2
+       set btnConsultar::Text to "Consultar Alumnos"
+       set btnConsultar::UseVisualStyleBackColor to True
+       invoke btnConsultar::add_Click(new System.EventHandler(self::btnConsultar_Click))
+      *>
+      *> btnMantenimiento
+      *>
+       set btnMantenimiento::Location to new System.Drawing.Point(30 170)
+       set btnMantenimiento::Name to "btnMantenimiento"
+       set btnMantenimiento::Size to new System.Drawing.Size(220 35)
+       set btnMantenimiento::TabIndex to 3
+       set btnMantenimiento::Text to "Mantenimiento de Alumnos"
+       set btnMantenimiento::UseVisualStyleBackColor to True
+       invoke btnMantenimiento::add_Click(new System.EventHandler(self::btnMantenimiento_Click))
+      *>
+      *> btnSalir
+      *>
+       set btnSalir::Location to new System.Drawing.Point(30 215)
+       set btnSalir::Name to "btnSalir"
+       set btnSalir::Size to new System.Drawing.Size(220 35)
+       set btnSalir::TabIndex to 4
+       set btnSalir::Text to "Salir"
+       set btnSalir::UseVisualStyleBackColor to True
+       invoke btnSalir::add_Click(new System.EventHandler(self::btnSalir_Click))
+      *>
+      *> frmMenuPrincipal
+      *>
+       set self::ClientSize to new System.Drawing.Size(280 280)
+       invoke self::Controls::Add(btnSalir)
+       invoke self::Controls::Add(btnMantenimiento)
+       invoke self::Controls::Add(btnConsultar)
+       invoke self::Controls::Add(btnInscribir)
+       invoke self::Controls::Add(lblTitulo)
+       set self::Name to "frmMenuPrincipal"
+       set self::Text to "Menú Principal"
+       invoke self::ResumeLayout(False)
+       end method.
+
+      *> Clean up any resources being used.
+       method-id Dispose override is protected.
+       procedure division using by value disposing as condition-value.
+           if disposing then
+               if components not = null then
+                   invoke components::Dispose()
+               end-if
+           end-if
+           invoke super::Dispose(by value disposing)
+           goback.
+       end method.
+
+       end class.
