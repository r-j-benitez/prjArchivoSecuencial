@@ -17,6 +17,12 @@
        01 chkTrabaja type System.Windows.Forms.CheckBox.
        01 label4 type System.Windows.Forms.Label.
        01 txtNumero type System.Windows.Forms.TextBox.
+       01 label5 type System.Windows.Forms.Label.
+       01 dtpFechaNacimiento type System.Windows.Forms.DateTimePicker.
+       01 label6 type System.Windows.Forms.Label.
+       01 txtEmail type System.Windows.Forms.TextBox.
+       01 label7 type System.Windows.Forms.Label.
+       01 txtTelefono type System.Windows.Forms.TextBox.
        01 components type System.ComponentModel.IContainer.
       
       *> Required method for Designer support - do not modify
@@ -39,6 +45,12 @@
        set chkTrabaja to new System.Windows.Forms.CheckBox
        set label4 to new System.Windows.Forms.Label
        set txtNumero to new System.Windows.Forms.TextBox
+       set label5 to new System.Windows.Forms.Label
+       set dtpFechaNacimiento to new System.Windows.Forms.DateTimePicker
+       set label6 to new System.Windows.Forms.Label
+       set txtEmail to new System.Windows.Forms.TextBox
+       set label7 to new System.Windows.Forms.Label
+       set txtTelefono to new System.Windows.Forms.TextBox
        invoke groupBox1::SuspendLayout
        invoke groupBox2::SuspendLayout
        invoke self::SuspendLayout
@@ -64,30 +76,83 @@
       *> txtNombre
       *> 
        set txtNombre::Location to new System.Drawing.Point(91 53)
+       set txtNombre::MaxLength to 25
        set txtNombre::Name to "txtNombre"
        set txtNombre::Size to new System.Drawing.Size(100 20)
        set txtNombre::TabIndex to 2
-      *> 
+      *>
       *> txtApellido
-      *> 
+      *>
        set txtApellido::Location to new System.Drawing.Point(91 83)
+       set txtApellido::MaxLength to 25
        set txtApellido::Name to "txtApellido"
        set txtApellido::Size to new System.Drawing.Size(177 20)
        set txtApellido::TabIndex to 3
-      *> 
+      *>
+      *> label5
+      *>
+       set label5::AutoSize to True
+       set label5::Location to new System.Drawing.Point(23 291)
+       set label5::Name to "label5"
+       set label5::Size to new System.Drawing.Size(62 13)
+       set label5::TabIndex to 13
+       set label5::Text to "Fecha Nac."
+      *>
+      *> dtpFechaNacimiento
+      *>
+       set dtpFechaNacimiento::Format to type System.Windows.Forms.DateTimePickerFormat::Short
+       set dtpFechaNacimiento::Location to new System.Drawing.Point(91 288)
+       set dtpFechaNacimiento::Name to "dtpFechaNacimiento"
+       set dtpFechaNacimiento::Size to new System.Drawing.Size(177 20)
+       set dtpFechaNacimiento::TabIndex to 14
+      *>
+      *> label6
+      *>
+       set label6::AutoSize to True
+       set label6::Location to new System.Drawing.Point(23 321)
+       set label6::Name to "label6"
+       set label6::Size to new System.Drawing.Size(34 13)
+       set label6::TabIndex to 15
+       set label6::Text to "Email"
+      *>
+      *> txtEmail
+      *>
+       set txtEmail::Location to new System.Drawing.Point(91 318)
+       set txtEmail::MaxLength to 40
+       set txtEmail::Name to "txtEmail"
+       set txtEmail::Size to new System.Drawing.Size(177 20)
+       set txtEmail::TabIndex to 16
+      *>
+      *> label7
+      *>
+       set label7::AutoSize to True
+       set label7::Location to new System.Drawing.Point(23 351)
+       set label7::Name to "label7"
+       set label7::Size to new System.Drawing.Size(52 13)
+       set label7::TabIndex to 17
+       set label7::Text to "Teléfono"
+      *>
+      *> txtTelefono
+      *>
+       set txtTelefono::Location to new System.Drawing.Point(91 348)
+       set txtTelefono::MaxLength to 15
+       set txtTelefono::Name to "txtTelefono"
+       set txtTelefono::Size to new System.Drawing.Size(177 20)
+       set txtTelefono::TabIndex to 18
+      *>
       *> btnEnviar
-      *> 
-       set btnEnviar::Location to new System.Drawing.Point(91 297)
+      *>
+       set btnEnviar::Location to new System.Drawing.Point(91 382)
        set btnEnviar::Name to "btnEnviar"
        set btnEnviar::Size to new System.Drawing.Size(75 23)
        set btnEnviar::TabIndex to 8
        set btnEnviar::Text to "Enviar"
        set btnEnviar::UseVisualStyleBackColor to True
        invoke btnEnviar::add_Click(new System.EventHandler(self::BtnEnviar_Click))
-      *> 
+      *>
       *> btnCancelar
-      *> 
-       set btnCancelar::Location to new System.Drawing.Point(172 297)
+      *>
+       set btnCancelar::Location to new System.Drawing.Point(172 382)
        set btnCancelar::Name to "btnCancelar"
        set btnCancelar::Size to new System.Drawing.Size(75 23)
        set btnCancelar::TabIndex to 9
@@ -186,13 +251,20 @@
       *> txtNumero
       *> 
        set txtNumero::Location to new System.Drawing.Point(91 23)
+       set txtNumero::MaxLength to 5
        set txtNumero::Name to "txtNumero"
        set txtNumero::Size to new System.Drawing.Size(100 20)
        set txtNumero::TabIndex to 1
       *> 
       *> Form1
       *> 
-       set self::ClientSize to new System.Drawing.Size(293 354)
+       set self::ClientSize to new System.Drawing.Size(293 419)
+       invoke self::Controls::Add(txtTelefono)
+       invoke self::Controls::Add(label7)
+       invoke self::Controls::Add(txtEmail)
+       invoke self::Controls::Add(label6)
+       invoke self::Controls::Add(dtpFechaNacimiento)
+       invoke self::Controls::Add(label5)
        invoke self::Controls::Add(txtNumero)
        invoke self::Controls::Add(label4)
        invoke self::Controls::Add(groupBox2)
