@@ -0,0 +1,328 @@
+       class-id prjArchivoSecuencial.frmMantenimientoAlumno is partial
+                 inherits type System.Windows.Forms.Form.
+
+       01 label1 type System.Windows.Forms.Label.
+       01 label2 type System.Windows.Forms.Label.
+       01 label3 type System.Windows.Forms.Label.
+       01 label4 type System.Windows.Forms.Label.
+       01 txtNumero type System.Windows.Forms.TextBox.
+       01 btnBuscar type System.Windows.Forms.Button.
+       01 txtNombre type System.Windows.Forms.TextBox.
+       01 txtApellido type System.Windows.Forms.TextBox.
+       01 radFemenino type System.Windows.Forms.RadioButton.
+       01 radMasculino type System.Windows.Forms.RadioButton.
+       01 cboEstadoCivil type System.Windows.Forms.ComboBox.
+       01 groupBox1 type System.Windows.Forms.GroupBox.
+       01 groupBox2 type System.Windows.Forms.GroupBox.
+       01 chkEstudia type System.Windows.Forms.CheckBox.
+       01 chkTrabaja type System.Windows.Forms.CheckBox.
+       01 btnGuardar type System.Windows.Forms.Button.
+       01 btnEliminar type System.Windows.Forms.Button.
+       01 btnCancelar type System.Windows.Forms.Button.
+       01 label5 type System.Windows.Forms.Label.
+       01 dtpFechaNacimiento type System.Windows.Forms.DateTimePicker.
+       01 label6 type System.Windows.Forms.Label.
+       01 txtEmail type System.Windows.Forms.TextBox.
+       01 label7 type System.Windows.Forms.Label.
+       01 txtTelefono type System.Windows.Forms.TextBox.
+       01 components type System.ComponentModel.IContainer.
+
+      *> Required method for Designer support - do not modify
+      *> the contents of this method with the code editor.
+       method-id InitializeComponent private.
+       procedure division.
+       set label1 to new System.Windows.Forms.Label
+       set label2 to new System.Windows.Forms.Label
+       set label3 to new System.Windows.Forms.Label
+       set label4 to new System.Windows.Forms.Label
+       set txtNumero to new System.Windows.Forms.TextBox
+       set btnBuscar to new System.Windows.Forms.Button
+       set txtNombre to new System.Windows.Forms.TextBox
+       set txtApellido to new System.Windows.Forms.TextBox
+       set radFemenino to new System.Windows.Forms.RadioButton
+       set radMasculino to new System.Windows.Forms.RadioButton
+       set cboEstadoCivil to new System.Windows.Forms.ComboBox
+       set groupBox1 to new System.Windows.Forms.GroupBox
+       set groupBox2 to new System.Windows.Forms.GroupBox
+       set chkEstudia to new System.Windows.Forms.CheckBox
+       set chkTrabaja to new System.Windows.Forms.CheckBox
+       set btnGuardar to new System.Windows.Forms.Button
+       set btnEliminar to new System.Windows.Forms.Button
+       set btnCancelar to new System.Windows.Forms.Button
+       set label5 to new System.Windows.Forms.Label
+       set dtpFechaNacimiento to new System.Windows.Forms.DateTimePicker
+       set label6 to new System.Windows.Forms.Label
+       set txtEmail to new System.Windows.Forms.TextBox
+       set label7 to new System.Windows.Forms.Label
+       set txtTelefono to new System.Windows.Forms.TextBox
+       invoke groupBox1::SuspendLayout
+       invoke groupBox2::SuspendLayout
+       invoke self::SuspendLayout
+      *>
+      *> label1
+      *>
+       set label1::AutoSize to True
+       set label1::Location to new System.Drawing.Point(23 26)
+       set label1::Name to "label1"
+       set label1::Size to new System.Drawing.Size(44 13)
+       set label1::TabIndex to 0
+       set label1::Text to "Número"
+      *>
+      *> txtNumero
+      *>
+       set txtNumero::Location to new System.Drawing.Point(91 23)
+       set txtNumero::MaxLength to 5
+       set txtNumero::Name to "txtNumero"
+       set txtNumero::Size to new System.Drawing.Size(100 20)
+       set txtNumero::TabIndex to 1
+      *>
+      *> btnBuscar
+      *>
+       set btnBuscar::Location to new System.Drawing.Point(197 21)
+       set btnBuscar::Name to "btnBuscar"
+       set btnBuscar::Size to new System.Drawing.Size(75 23)
+       set btnBuscar::TabIndex to 2
+       set btnBuscar::Text to "Buscar"
+       set btnBuscar::UseVisualStyleBackColor to True
+       invoke btnBuscar::add_Click(new System.EventHandler(self::btnBuscar_Click))
+      *>
+      *> label2
+      *>
+       set label2::AutoSize to True
+       set label2::Location to new System.Drawing.Point(41 60)
+       set label2::Name to "label2"
+       set label2::Size to new System.Drawing.Size(44 13)
+       set label2::TabIndex to 3
+       set label2::Text to "Nombre"
+      *>
+      *> txtNombre
+      *>
+       set txtNombre::Location to new System.Drawing.Point(91 53)
+       set txtNombre::MaxLength to 25
+       set txtNombre::Name to "txtNombre"
+       set txtNombre::Size to new System.Drawing.Size(177 20)
+       set txtNombre::TabIndex to 4
+      *>
+      *> label3
+      *>
+       set label3::AutoSize to True
+       set label3::Location to new System.Drawing.Point(41 90)
+       set label3::Name to "label3"
+       set label3::Size to new System.Drawing.Size(44 13)
+       set label3::TabIndex to 5
+       set label3::Text to "Apellido"
+      *>
+      *> txtApellido
+      *>
+       set txtApellido::Location to new System.Drawing.Point(91 83)
+       set txtApellido::MaxLength to 25
+       set txtApellido::Name to "txtApellido"
+       set txtApellido::Size to new System.Drawing.Size(177 20)
+       set txtApellido::TabIndex to 6
+      *>
+      *> radFemenino
+      *>
+       set radFemenino::AutoSize to True
+       set radFemenino::Location to new System.Drawing.Point(6 23)
+       set radFemenino::Name to "radFemenino"
+       set radFemenino::Size to new System.Drawing.Size(71 17)
+       set radFemenino::TabIndex to 0
+       set radFemenino::Text to "Femenino"
+       set radFemenino::UseVisualStyleBackColor to True
+      *>
+      *> radMasculino
+      *>
+       set radMasculino::AutoSize to True
+       set radMasculino::Location to new System.Drawing.Point(83 23)
+       set radMasculino::Name to "radMasculino"
+       set radMasculino::Size to new System.Drawing.Size(73 17)
+       set radMasculino::TabIndex to 1
+       set radMasculino::Text to "Masculino"
+       set radMasculino::UseVisualStyleBackColor to True
+      *>
+      *> groupBox1
+      *>
+       invoke groupBox1::Controls::Add(radFemenino)
+       invoke groupBox1::Controls::Add(radMasculino)
+       set groupBox1::Location to new System.Drawing.Point(91 116)
+       set groupBox1::Name to "groupBox1"
+       set groupBox1::Size to new System.Drawing.Size(177 51)
+       set groupBox1::TabIndex to 7
+       set groupBox1::TabStop to False
+       set groupBox1::Text to "Sexo"
+      *>
+      *> label4
+      *>
+       set label4::AutoSize to True
+       set label4::Location to new System.Drawing.Point(23 176)
+       set label4::Name to "label4"
+       set label4::Size to new System.Drawing.Size(62 13)
+       set label4::TabIndex to 8
+       set label4::Text to "Estado Civil"
+      *>
+      *> cboEstadoCivil
+      *>
+       set cboEstadoCivil::FormattingEnabled to True
+       set cboEstadoCivil::Location to new System.Drawing.Point(91 173)
+       set cboEstadoCivil::Name to "cboEstadoCivil"
+       set cboEstadoCivil::Size to new System.Drawing.Size(121 21)
+       set cboEstadoCivil::TabIndex to 9
+      *>
+      *> chkTrabaja
+      *>
+       set chkTrabaja::AutoSize to True
+       set chkTrabaja::Location to new System.Drawing.Point(7 20)
+       set chkTrabaja::Name to "chkTrabaja"
+       set chkTrabaja::Size to new System.Drawing.Size(62 17)
+       set chkTrabaja::TabIndex to 0
+       set chkTrabaja::Text to "Trabaja"
+       set chkTrabaja::UseVisualStyleBackColor to True
+      *>
+      *> chkEstudia
+      *>
+       set chkEstudia::AutoSize to True
+       set chkEstudia::Location to new System.Drawing.Point(7 44)
+       set chkEstudia::Name to "chkEstudia"
+       set chkEstudia::Size to new System.Drawing.Size(61 17)
+       set chkEstudia::TabIndex to 1
+       set chkEstudia::Text to "Estudia"
+       set chkEstudia::UseVisualStyleBackColor to True
+      *>
+      *> groupBox2
+      *>
+       invoke groupBox2::Controls::Add(chkEstudia)
+       invoke groupBox2::Controls::Add(chkTrabaja)
+       set groupBox2::Location to new System.Drawing.Point(91 200)
+       set groupBox2::Name to "groupBox2"
+       set groupBox2::Size to new System.Drawing.Size(177 79)
+       set groupBox2::TabIndex to 10
+       set groupBox2::TabStop to False
+       set groupBox2::Text to "Ocupación"
+      *>
+      *> label5
+      *>
+       set label5::AutoSize to True
+       set label5::Location to new System.Drawing.Point(23 291)
+       set label5::Name to "label5"
+       set label5::Size to new System.Drawing.Size(62 13)
+       set label5::TabIndex to 14
+       set label5::Text to "Fecha Nac."
+      *>
+      *> dtpFechaNacimiento
+      *>
+       set dtpFechaNacimiento::Format to type System.Windows.Forms.DateTimePickerFormat::Short
+       set dtpFechaNacimiento::Location to new System.Drawing.Point(91 288)
+       set dtpFechaNacimiento::Name to "dtpFechaNacimiento"
+       set dtpFechaNacimiento::Size to new System.Drawing.Size(177 20)
+       set dtpFechaNacimiento::TabIndex to 15
+      *>
+      *> label6
+      *>
+       set label6::AutoSize to True
+       set label6::Location to new System.Drawing.Point(23 321)
+       set label6::Name to "label6"
+       set label6::Size to new System.Drawing.Size(34 13)
+       set label6::TabIndex to 16
+       set label6::Text to "Email"
+      *>
+      *> txtEmail
+      *>
+       set txtEmail::Location to new System.Drawing.Point(91 318)
+       set txtEmail::MaxLength to 40
+       set txtEmail::Name to "txtEmail"
+       set txtEmail::Size to new System.Drawing.Size(177 20)
+       set txtEmail::TabIndex to 17
+      *>
+      *> label7
+      *>
+       set label7::AutoSize to True
+       set label7::Location to new System.Drawing.Point(23 351)
+       set label7::Name to "label7"
+       set label7::Size to new System.Drawing.Size(52 13)
+       set label7::TabIndex to 18
+       set label7::Text to "Teléfono"
+      *>
+      *> txtTelefono
+      *>
+       set txtTelefono::Location to new System.Drawing.Point(91 348)
+       set txtTelefono::MaxLength to 15
+       set txtTelefono::Name to "txtTelefono"
+       set txtTelefono::Size to new System.Drawing.Size(177 20)
+       set txtTelefono::TabIndex to 19
+      *>
+      *> btnGuardar
+      *>
+       set btnGuardar::Location to new System.Drawing.Point(91 382)
+       set btnGuardar::Name to "btnGuardar"
+       set btnGuardar::Size to new System.Drawing.Size(75 23)
+       set btnGuardar::TabIndex to 11
+       set btnGuardar::Text to "Guardar"
+       set btnGuardar::UseVisualStyleBackColor to True
+       invoke btnGuardar::add_Click(new System.EventHandler(self::btnGuardar_Click))
+      *>
+      *> btnEliminar
+      *>
+       set btnEliminar::Location to new System.Drawing.Point(172 382)
+       set btnEliminar::Name to "btnEliminar"
+       set btnEliminar::Size to new System.Drawing.Size(75 23)
+       set btnEliminar::TabIndex to 12
+       set btnEliminar::Text to "Eliminar"
+       set btnEliminar::UseVisualStyleBackColor to True
+       invoke btnEliminar::add_Click(new System.EventHandler(self::btnEliminar_Click))
+      *>
+      *> btnCancelar
+      *>
+       set btnCancelar::Location to new System.Drawing.Point(253 382)
+       set btnCancelar::Name to "btnCancelar"
+       set btnCancelar::Size to new System.Drawing.Size(75 23)
+       set btnCancelar::TabIndex to 13
+       set btnCancelar::Text to "Cerrar"
+       set btnCancelar::UseVisualStyleBackColor to True
+       invoke btnCancelar::add_Click(new System.EventHandler(self::btnCancelar_Click))
+      *>
+      *> frmMantenimientoAlumno
+      *>
+       set self::ClientSize to new System.Drawing.Size(350 419)
+       invoke self::Controls::Add(txtTelefono)
+       invoke self::Controls::Add(label7)
+       invoke self::Controls::Add(txtEmail)
+       invoke self::Controls::Add(label6)
+       invoke self::Controls::Add(dtpFechaNacimiento)
+       invoke self::Controls::Add(label5)
+       invoke self::Controls::Add(btnCancelar)
+       invoke self::Controls::Add(btnEliminar)
+       invoke self::Controls::Add(btnGuardar)
+       invoke self::Controls::Add(groupBox2)
+       invoke self::Controls::Add(cboEstadoCivil)
+       invoke self::Controls::Add(label4)
+       invoke self::Controls::Add(groupBox1)
+       invoke self::Controls::Add(txtApellido)
+       invoke self::Controls::Add(label3)
+       invoke self::Controls::Add(txtNombre)
+       invoke self::Controls::Add(label2)
+       invoke self::Controls::Add(btnBuscar)
+       invoke self::Controls::Add(txtNumero)
+       invoke self::Controls::Add(label1)
+       set self::Name to "frmMantenimientoAlumno"
+       set self::Text to "Mantenimiento de Alumno"
+       invoke groupBox1::ResumeLayout(False)
+       invoke groupBox1::PerformLayout
+       invoke groupBox2::ResumeLayout(False)
+       invoke groupBox2::PerformLayout
+       invoke self::ResumeLayout(False)
+       invoke self::PerformLayout
+       end method.
+
+      *> Clean up any resources being used.
+       method-id Dispose override protected.
+       procedure division using by value disposing as condition-value.
+           if disposing then
+             if components not = null then
+               invoke components::Dispose()
+             end-if
+           end-if
+           invoke super::Dispose(by value disposing)
+           goback.
+       end method.
+
+       end class.
