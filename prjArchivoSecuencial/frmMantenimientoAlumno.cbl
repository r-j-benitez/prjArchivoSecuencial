@@ -0,0 +1,202 @@
+       class-id prjArchivoSecuencial.frmMantenimientoAlumno is partial
+                 inherits type System.Windows.Forms.Form.
+
+                 copy AlumnoSelect.
+
+       fd alumno.
+       copy AlumnoRegistro.
+
+       working-storage section.
+       01 fs-alumno pic xx.
+       01 ws-numero-buscado pic 9(05).
+       01 ws-numero-valido  condition-value.
+       01 ws-encontrado     condition-value.
+       01 ws-fecha-nacimiento-x pic x(08).
+       01 ws-operacion-valida condition-value.
+
+       method-id NEW.
+       procedure division.
+           invoke self::InitializeComponent
+           invoke cboEstadoCivil::Items::Add("Soltero")
+           invoke cboEstadoCivil::Items::Add("Casado")
+           invoke cboEstadoCivil::Items::Add("Divorciado")
+           invoke cboEstadoCivil::Items::Add("Viudo")
+           goback.
+       end method.
+
+      *> Busca el alumno por numero y, si existe, carga sus datos en
+      *> los controles para poder corregirlos.
+       method-id btnBuscar_Click final private.
+       procedure division using by value sender as object e as type System.EventArgs.
+           invoke type Int32::TryParse(txtNumero::Text by reference ws-numero-buscado)
+               returning ws-numero-valido
+           if ws-numero-valido = false then
+               invoke type MessageBox::Show("Número inválido")
+               invoke txtNumero::Focus
+           else
+               move ws-numero-buscado to numero
+               open input alumno
+               if fs-alumno <> "00" then
+                   close alumno
+                   set ws-encontrado to false
+                   invoke type MessageBox::Show(
+                       "El archivo de alumnos está en uso, intente de nuevo")
+               else
+                   read alumno
+                   set ws-encontrado to fs-alumno = "00"
+                   if ws-encontrado then
+                       set txtNombre::Text to nombre::Trim
+                       set txtApellido::Text to apellido::Trim
+                       if sexo::Trim = "Femenino"
+                           set radFemenino::Checked to True
+                       else
+                           set radMasculino::Checked to True
+                       end-if
+                       set cboEstadoCivil::SelectedIndex to estadoCivil
+                       set chkTrabaja::Checked to trabaja = 1
+                       set chkEstudia::Checked to estudia = 1
+                       set txtEmail::Text to email::Trim
+                       set txtTelefono::Text to telefono::Trim
+                       if fechaNacimiento > 0 then
+                           move fechaNacimiento to ws-fecha-nacimiento-x
+                           set dtpFechaNacimiento::Value to new System.DateTime(
+                               type Int32::Parse(ws-fecha-nacimiento-x(1:4))
+                               type Int32::Parse(ws-fecha-nacimiento-x(5:2))
+                               type Int32::Parse(ws-fecha-nacimiento-x(7:2)))
+                       end-if
+                   end-if
+                   close alumno
+                   if ws-encontrado = false then
+                       invoke type MessageBox::Show("Alumno no encontrado")
+                   end-if
+               end-if
+           end-if
+       end method.
+
+      *> Regraba el alumno ya cargado con los valores corregidos en los
+      *> controles. alumno.txt es indexado por numero, así que REWRITE
+      *> actualiza el registro en su lugar sin tener que reconstruir el
+      *> archivo completo.
+       method-id btnGuardar_Click final private.
+       procedure division using by value sender as object e as type System.EventArgs.
+           if ws-encontrado = false then
+               invoke type MessageBox::Show("Busque un alumno antes de guardar")
+           else
+               if txtNombre::TextLength = 0 then
+                   invoke type MessageBox::Show("Falta Nombre")
+                   invoke txtNombre::Focus
+               else
+                   if txtApellido::TextLength = 0 then
+                       invoke type MessageBox::Show("Falta Apellido")
+                       invoke txtApellido::Focus
+                   else
+                       if cboEstadoCivil::SelectedIndex = -1 then
+                           invoke type MessageBox::Show("Seleccione Estado Civil")
+                           invoke cboEstadoCivil::Focus
+                       else
+                           open i-o alumno
+                           if fs-alumno <> "00" then
+                               close alumno
+                               invoke type MessageBox::Show(
+                                   "El archivo de alumnos está en uso, intente de nuevo")
+                           else
+                               move ws-numero-buscado to numero
+                               read alumno
+                               set ws-operacion-valida to fs-alumno = "00"
+                               if ws-operacion-valida = false then
+                                   close alumno
+                                   invoke type MessageBox::Show(
+                                       "El alumno ya no existe en alumno.txt")
+                                   invoke self::LimpiarControles
+                                   set ws-encontrado to false
+                               else
+                                   set nombre  to txtNombre::Text
+                                   set apellido to txtApellido::Text
+                                   if radFemenino::Checked
+                                       set sexo to "Femenino"
+                                   else
+                                       set sexo to "Masculino"
+                                   end-if
+                                   set estadoCivil to cboEstadoCivil::SelectedIndex
+                                   set trabaja  to type Convert::ToInt32(chkTrabaja::Checked)
+                                   set estudia  to type Convert::ToInt32(chkEstudia::Checked)
+                                   move dtpFechaNacimiento::Value::ToString("yyyyMMdd")
+                                       to ws-fecha-nacimiento-x
+                                   move ws-fecha-nacimiento-x to fechaNacimiento
+                                   set email    to txtEmail::Text
+                                   set telefono to txtTelefono::Text
+                                   rewrite alumno-registro
+                                       invalid key
+                                           set ws-operacion-valida to false
+                                   end-rewrite
+                                   close alumno
+                                   if ws-operacion-valida = false then
+                                       invoke type MessageBox::Show(
+                                           "No se pudo actualizar, el alumno ya no existe")
+                                   else
+                                       invoke type MessageBox::Show("Datos Actualizados!")
+                                   end-if
+                               end-if
+                           end-if
+                       end-if
+                   end-if
+               end-if
+           end-if
+       end method.
+
+      *> Borra el alumno ya cargado. alumno.txt es indexado por numero,
+      *> así que DELETE quita el registro directamente sin tener que
+      *> reconstruir el archivo a partir de una copia filtrada.
+       method-id btnEliminar_Click final private.
+       procedure division using by value sender as object e as type System.EventArgs.
+           if ws-encontrado = false then
+               invoke type MessageBox::Show("Busque un alumno antes de eliminar")
+           else
+               if type MessageBox::Show("¿Eliminar este alumno?"
+                     "Confirmar" type MessageBoxButtons::YesNo)
+                     = type DialogResult::Yes then
+                   open i-o alumno
+                   if fs-alumno <> "00" then
+                       close alumno
+                       invoke type MessageBox::Show(
+                           "El archivo de alumnos está en uso, intente de nuevo")
+                   else
+                       move ws-numero-buscado to numero
+                       delete alumno
+                           invalid key
+                               set ws-operacion-valida to false
+                           not invalid key
+                               set ws-operacion-valida to true
+                       end-delete
+                       close alumno
+                       set ws-encontrado to false
+                       invoke self::LimpiarControles
+                       if ws-operacion-valida = false then
+                           invoke type MessageBox::Show(
+                               "El alumno ya no existe en alumno.txt")
+                       else
+                           invoke type MessageBox::Show("Alumno Eliminado!")
+                       end-if
+                   end-if
+               end-if
+           end-if
+       end method.
+
+      *> Limpia los controles luego de eliminar, para que no se pueda
+      *> reintentar Guardar/Eliminar sobre un registro que ya no existe.
+       method-id LimpiarControles private.
+       procedure division.
+           set txtNombre::Text to ""
+           set txtApellido::Text to ""
+           set txtNumero::Text to ""
+           set txtEmail::Text to ""
+           set txtTelefono::Text to ""
+           invoke cboEstadoCivil::ClearSelected
+       end method.
+
+       method-id btnCancelar_Click final private.
+       procedure division using by value sender as object e as type System.EventArgs.
+           invoke self::Close
+       end method.
+
+       end class.
