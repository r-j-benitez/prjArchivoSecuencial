@@ -0,0 +1,9 @@
+      *> Selección compartida del archivo de alumnos.
+      *> A partir de la migración a organización indexada (mantenimiento
+      *> de alumnos) se centraliza aquí para que los tres formularios y
+      *> los programas batch abran siempre el mismo layout de clave.
+                 Select alumno assign to "alumno.txt"
+                       organization indexed
+                       access mode dynamic
+                       record key numero
+                       file status fs-alumno.
