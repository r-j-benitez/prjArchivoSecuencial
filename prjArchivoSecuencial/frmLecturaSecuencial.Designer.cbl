@@ -7,7 +7,29 @@
        01 Column3 type System.Windows.Forms.DataGridViewTextBoxColumn.
        01 Column4 type System.Windows.Forms.DataGridViewTextBoxColumn.
        01 Column5 type System.Windows.Forms.DataGridViewTextBoxColumn.
+       01 Column6 type System.Windows.Forms.DataGridViewTextBoxColumn.
+       01 Column7 type System.Windows.Forms.DataGridViewTextBoxColumn.
+       01 Column8 type System.Windows.Forms.DataGridViewTextBoxColumn.
        01 btnBuscar type System.Windows.Forms.Button.
+       01 label5 type System.Windows.Forms.Label.
+       01 txtNumeroBuscar type System.Windows.Forms.TextBox.
+       01 btnBuscarNumero type System.Windows.Forms.Button.
+       01 cboOrdenarPor type System.Windows.Forms.ComboBox.
+       01 btnOrdenar type System.Windows.Forms.Button.
+       01 btnResumen type System.Windows.Forms.Button.
+       01 btnExportarCsv type System.Windows.Forms.Button.
+       01 btnImprimir type System.Windows.Forms.Button.
+       01 lblTotalRegistros type System.Windows.Forms.Label.
+       01 btnReporteEdades type System.Windows.Forms.Button.
+       01 label6 type System.Windows.Forms.Label.
+       01 cboFiltroSexo type System.Windows.Forms.ComboBox.
+       01 label7 type System.Windows.Forms.Label.
+       01 cboFiltroEstadoCivil type System.Windows.Forms.ComboBox.
+       01 label8 type System.Windows.Forms.Label.
+       01 cboFiltroOcupacion type System.Windows.Forms.ComboBox.
+       01 btnReporteEstadoCivil type System.Windows.Forms.Button.
+       01 printDocument1 type System.Drawing.Printing.PrintDocument.
+       01 printPreviewDialog1 type System.Windows.Forms.PrintPreviewDialog.
        01 components type System.ComponentModel.IContainer.
 
       *> Required method for Designer support - do not modify
@@ -20,17 +42,39 @@
        set Column3 to new System.Windows.Forms.DataGridViewTextBoxColumn
        set Column4 to new System.Windows.Forms.DataGridViewTextBoxColumn
        set Column5 to new System.Windows.Forms.DataGridViewTextBoxColumn
+       set Column6 to new System.Windows.Forms.DataGridViewTextBoxColumn
+       set Column7 to new System.Windows.Forms.DataGridViewTextBoxColumn
+       set Column8 to new System.Windows.Forms.DataGridViewTextBoxColumn
        set btnBuscar to new System.Windows.Forms.Button
+       set label5 to new System.Windows.Forms.Label
+       set txtNumeroBuscar to new System.Windows.Forms.TextBox
+       set btnBuscarNumero to new System.Windows.Forms.Button
+       set cboOrdenarPor to new System.Windows.Forms.ComboBox
+       set btnOrdenar to new System.Windows.Forms.Button
+       set btnResumen to new System.Windows.Forms.Button
+       set btnExportarCsv to new System.Windows.Forms.Button
+       set btnImprimir to new System.Windows.Forms.Button
+       set lblTotalRegistros to new System.Windows.Forms.Label
+       set btnReporteEdades to new System.Windows.Forms.Button
+       set label6 to new System.Windows.Forms.Label
+       set cboFiltroSexo to new System.Windows.Forms.ComboBox
+       set label7 to new System.Windows.Forms.Label
+       set cboFiltroEstadoCivil to new System.Windows.Forms.ComboBox
+       set label8 to new System.Windows.Forms.Label
+       set cboFiltroOcupacion to new System.Windows.Forms.ComboBox
+       set btnReporteEstadoCivil to new System.Windows.Forms.Button
+       set printDocument1 to new System.Drawing.Printing.PrintDocument
+       set printPreviewDialog1 to new System.Windows.Forms.PrintPreviewDialog
        invoke dataGridView1 as type System.ComponentModel.ISupportInitialize::BeginInit
        invoke self::SuspendLayout
       *> 
       *> dataGridView1
       *> 
        set dataGridView1::ColumnHeadersHeightSizeMode to type System.Windows.Forms.DataGridViewColumnHeadersHeightSizeMode::AutoSize
-       invoke dataGridView1::Columns::AddRange(table of type System.Windows.Forms.DataGridViewColumn(Column1 Column2 Column3 Column4 Column5))
-       set dataGridView1::Location to new System.Drawing.Point(6 54)
+       invoke dataGridView1::Columns::AddRange(table of type System.Windows.Forms.DataGridViewColumn(Column1 Column2 Column3 Column4 Column5 Column6 Column7 Column8))
+       set dataGridView1::Location to new System.Drawing.Point(6 84)
        set dataGridView1::Name to "dataGridView1"
-       set dataGridView1::Size to new System.Drawing.Size(556 258)
+       set dataGridView1::Size to new System.Drawing.Size(638 258)
        set dataGridView1::TabIndex to 0
       *> 
       *> Column1
@@ -57,7 +101,22 @@
       *> 
        set Column5::HeaderText to "Estado Civil"
        set Column5::Name to "Column5"
-      *> 
+      *>
+      *> Column6
+      *>
+       set Column6::HeaderText to "Edad"
+       set Column6::Name to "Column6"
+      *>
+      *> Column7
+      *>
+       set Column7::HeaderText to "Email"
+       set Column7::Name to "Column7"
+      *>
+      *> Column8
+      *>
+       set Column8::HeaderText to "Teléfono"
+       set Column8::Name to "Column8"
+      *>
       *> btnBuscar
       *> 
        set btnBuscar::Location to new System.Drawing.Point(462 12)
@@ -67,10 +126,210 @@
        set btnBuscar::Text to "Buscar"
        set btnBuscar::UseVisualStyleBackColor to True
        invoke btnBuscar::add_Click(new System.EventHandler(self::btnBuscar_Click))
-      *> 
+      *>
+      *> label5
+      *>
+       set label5::AutoSize to True
+       set label5::Location to new System.Drawing.Point(6 20)
+       set label5::Name to "label5"
+       set label5::Size to new System.Drawing.Size(44 13)
+       set label5::TabIndex to 2
+       set label5::Text to "Número"
+      *>
+      *> txtNumeroBuscar
+      *>
+       set txtNumeroBuscar::Location to new System.Drawing.Point(56 17)
+       set txtNumeroBuscar::MaxLength to 5
+       set txtNumeroBuscar::Name to "txtNumeroBuscar"
+       set txtNumeroBuscar::Size to new System.Drawing.Size(100 20)
+       set txtNumeroBuscar::TabIndex to 3
+      *>
+      *> btnBuscarNumero
+      *>
+       set btnBuscarNumero::Location to new System.Drawing.Point(162 15)
+       set btnBuscarNumero::Name to "btnBuscarNumero"
+       set btnBuscarNumero::Size to new System.Drawing.Size(130 23)
+       set btnBuscarNumero::TabIndex to 4
+       set btnBuscarNumero::Text to "Buscar por número"
+       set btnBuscarNumero::UseVisualStyleBackColor to True
+       invoke btnBuscarNumero::add_Click(new System.EventHandler(self::btnBuscarNumero_Click))
+      *>
+      *> cboOrdenarPor
+      *>
+       set cboOrdenarPor::FormattingEnabled to True
+       invoke cboOrdenarPor::Items::Add("Número")
+       invoke cboOrdenarPor::Items::Add("Apellido")
+       invoke cboOrdenarPor::Items::Add("Sexo")
+       invoke cboOrdenarPor::Items::Add("Estado Civil")
+       set cboOrdenarPor::Location to new System.Drawing.Point(298 16)
+       set cboOrdenarPor::Name to "cboOrdenarPor"
+       set cboOrdenarPor::Size to new System.Drawing.Size(121 21)
+       set cboOrdenarPor::TabIndex to 5
+      *>
+      *> btnOrdenar
+      *>
+       set btnOrdenar::Location to new System.Drawing.Point(425 15)
+       set btnOrdenar::Name to "btnOrdenar"
+       set btnOrdenar::Size to new System.Drawing.Size(31 23)
+       set btnOrdenar::TabIndex to 6
+       set btnOrdenar::Text to "Ir"
+       set btnOrdenar::UseVisualStyleBackColor to True
+       invoke btnOrdenar::add_Click(new System.EventHandler(self::btnOrdenar_Click))
+      *>
+      *> btnResumen
+      *>
+       set btnResumen::Location to new System.Drawing.Point(6 45)
+       set btnResumen::Name to "btnResumen"
+       set btnResumen::Size to new System.Drawing.Size(130 23)
+       set btnResumen::TabIndex to 7
+       set btnResumen::Text to "Resumen"
+       set btnResumen::UseVisualStyleBackColor to True
+       invoke btnResumen::add_Click(new System.EventHandler(self::btnResumen_Click))
+      *>
+      *> btnExportarCsv
+      *>
+       set btnExportarCsv::Location to new System.Drawing.Point(142 45)
+       set btnExportarCsv::Name to "btnExportarCsv"
+       set btnExportarCsv::Size to new System.Drawing.Size(130 23)
+       set btnExportarCsv::TabIndex to 8
+       set btnExportarCsv::Text to "Exportar a CSV"
+       set btnExportarCsv::UseVisualStyleBackColor to True
+       invoke btnExportarCsv::add_Click(new System.EventHandler(self::btnExportarCsv_Click))
+      *>
+      *> btnImprimir
+      *>
+       set btnImprimir::Location to new System.Drawing.Point(278 45)
+       set btnImprimir::Name to "btnImprimir"
+       set btnImprimir::Size to new System.Drawing.Size(130 23)
+       set btnImprimir::TabIndex to 9
+       set btnImprimir::Text to "Imprimir Listado"
+       set btnImprimir::UseVisualStyleBackColor to True
+       invoke btnImprimir::add_Click(new System.EventHandler(self::btnImprimir_Click))
+      *>
+      *> lblTotalRegistros
+      *>
+       set lblTotalRegistros::AutoSize to True
+       set lblTotalRegistros::Location to new System.Drawing.Point(420 50)
+       set lblTotalRegistros::Name to "lblTotalRegistros"
+       set lblTotalRegistros::Size to new System.Drawing.Size(110 13)
+       set lblTotalRegistros::TabIndex to 10
+       set lblTotalRegistros::Text to "Total de alumnos: 0"
+      *>
+      *> label6
+      *>
+       set label6::AutoSize to True
+       set label6::Location to new System.Drawing.Point(6 352)
+       set label6::Name to "label6"
+       set label6::Size to new System.Drawing.Size(30 13)
+       set label6::TabIndex to 11
+       set label6::Text to "Sexo"
+      *>
+      *> cboFiltroSexo
+      *>
+       set cboFiltroSexo::FormattingEnabled to True
+       invoke cboFiltroSexo::Items::Add("(Todos)")
+       invoke cboFiltroSexo::Items::Add("Femenino")
+       invoke cboFiltroSexo::Items::Add("Masculino")
+       set cboFiltroSexo::Location to new System.Drawing.Point(42 349)
+       set cboFiltroSexo::Name to "cboFiltroSexo"
+       set cboFiltroSexo::Size to new System.Drawing.Size(100 21)
+       set cboFiltroSexo::SelectedIndex to 0
+       set cboFiltroSexo::TabIndex to 12
+      *>
+      *> label7
+      *>
+       set label7::AutoSize to True
+       set label7::Location to new System.Drawing.Point(150 352)
+       set label7::Name to "label7"
+       set label7::Size to new System.Drawing.Size(62 13)
+       set label7::TabIndex to 13
+       set label7::Text to "Estado Civil"
+      *>
+      *> cboFiltroEstadoCivil
+      *>
+       set cboFiltroEstadoCivil::FormattingEnabled to True
+       invoke cboFiltroEstadoCivil::Items::Add("(Todos)")
+       invoke cboFiltroEstadoCivil::Items::Add("Soltero")
+       invoke cboFiltroEstadoCivil::Items::Add("Casado")
+       invoke cboFiltroEstadoCivil::Items::Add("Divorciado")
+       invoke cboFiltroEstadoCivil::Items::Add("Viudo")
+       set cboFiltroEstadoCivil::Location to new System.Drawing.Point(216 349)
+       set cboFiltroEstadoCivil::Name to "cboFiltroEstadoCivil"
+       set cboFiltroEstadoCivil::Size to new System.Drawing.Size(100 21)
+       set cboFiltroEstadoCivil::SelectedIndex to 0
+       set cboFiltroEstadoCivil::TabIndex to 14
+      *>
+      *> label8
+      *>
+       set label8::AutoSize to True
+       set label8::Location to new System.Drawing.Point(324 352)
+       set label8::Name to "label8"
+       set label8::Size to new System.Drawing.Size(58 13)
+       set label8::TabIndex to 15
+       set label8::Text to "Ocupación"
+      *>
+      *> cboFiltroOcupacion
+      *>
+       set cboFiltroOcupacion::FormattingEnabled to True
+       invoke cboFiltroOcupacion::Items::Add("(Todos)")
+       invoke cboFiltroOcupacion::Items::Add("Trabaja")
+       invoke cboFiltroOcupacion::Items::Add("Estudia")
+       set cboFiltroOcupacion::Location to new System.Drawing.Point(394 349)
+       set cboFiltroOcupacion::Name to "cboFiltroOcupacion"
+       set cboFiltroOcupacion::Size to new System.Drawing.Size(100 21)
+       set cboFiltroOcupacion::SelectedIndex to 0
+       set cboFiltroOcupacion::TabIndex to 16
+      *>
+      *> btnReporteEdades
+      *>
+       set btnReporteEdades::Location to new System.Drawing.Point(6 378)
+       set btnReporteEdades::Name to "btnReporteEdades"
+       set btnReporteEdades::Size to new System.Drawing.Size(150 23)
+       set btnReporteEdades::TabIndex to 17
+       set btnReporteEdades::Text to "Reporte de Edades"
+       set btnReporteEdades::UseVisualStyleBackColor to True
+       invoke btnReporteEdades::add_Click(new System.EventHandler(self::btnReporteEdades_Click))
+      *>
+      *> btnReporteEstadoCivil
+      *>
+       set btnReporteEstadoCivil::Location to new System.Drawing.Point(162 378)
+       set btnReporteEstadoCivil::Name to "btnReporteEstadoCivil"
+       set btnReporteEstadoCivil::Size to new System.Drawing.Size(150 23)
+       set btnReporteEstadoCivil::TabIndex to 18
+       set btnReporteEstadoCivil::Text to "Reporte por Estado Civil"
+       set btnReporteEstadoCivil::UseVisualStyleBackColor to True
+       invoke btnReporteEstadoCivil::add_Click(new System.EventHandler(self::btnReporteEstadoCivil_Click))
+      *>
+      *> printDocument1
+      *>
+       invoke printDocument1::add_BeginPrint(new System.Drawing.Printing.PrintEventHandler(self::printDocument1_BeginPrint))
+       invoke printDocument1::add_PrintPage(new System.Drawing.Printing.PrintPageEventHandler(self::printDocument1_PrintPage))
+       invoke printDocument1::add_EndPrint(new System.Drawing.Printing.PrintEventHandler(self::printDocument1_EndPrint))
+      *>
+      *> printPreviewDialog1
+      *>
+       set printPreviewDialog1::Name to "printPreviewDialog1"
+      *>
       *> Form3
-      *> 
-       set self::ClientSize to new System.Drawing.Size(571 318)
+      *>
+       set self::ClientSize to new System.Drawing.Size(650 450)
+       invoke self::Controls::Add(btnReporteEstadoCivil)
+       invoke self::Controls::Add(cboFiltroOcupacion)
+       invoke self::Controls::Add(label8)
+       invoke self::Controls::Add(cboFiltroEstadoCivil)
+       invoke self::Controls::Add(label7)
+       invoke self::Controls::Add(cboFiltroSexo)
+       invoke self::Controls::Add(label6)
+       invoke self::Controls::Add(btnReporteEdades)
+       invoke self::Controls::Add(lblTotalRegistros)
+       invoke self::Controls::Add(btnImprimir)
+       invoke self::Controls::Add(btnExportarCsv)
+       invoke self::Controls::Add(btnResumen)
+       invoke self::Controls::Add(btnOrdenar)
+       invoke self::Controls::Add(cboOrdenarPor)
+       invoke self::Controls::Add(btnBuscarNumero)
+       invoke self::Controls::Add(txtNumeroBuscar)
+       invoke self::Controls::Add(label5)
        invoke self::Controls::Add(btnBuscar)
        invoke self::Controls::Add(dataGridView1)
        set self::Name to "Form3"
