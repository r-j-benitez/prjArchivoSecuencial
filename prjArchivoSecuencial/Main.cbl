@@ -3,10 +3,10 @@
        method-id Main static
            attribute System.STAThread.
        local-storage section.
-       01 mainForm type prjArchivoSecuencial.frmArchivoSecuencial.
+       01 mainForm type prjArchivoSecuencial.frmMenuPrincipal.
        procedure division.
-       
-           set mainForm to new prjArchivoSecuencial.frmArchivoSecuencial()
+
+           set mainForm to new prjArchivoSecuencial.frmMenuPrincipal()
            invoke type System.Windows.Forms.Application::EnableVisualStyles()
            invoke type System.Windows.Forms.Application::Run(mainForm)
            goback.
