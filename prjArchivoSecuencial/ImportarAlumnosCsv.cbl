@@ -0,0 +1,285 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. IMPORTAR-ALUMNOS-CSV.
+000120 AUTHOR. OFICINA DE SISTEMAS.
+000130 INSTALLATION. PRJ-ARCHIVO-SECUENCIAL.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED.
+000160*
+000170* CARGA MASIVA DE ALUMNOS A PARTIR DE UN CSV ENTREGADO POR LA
+000180* OFICINA DE ADMISIONES, APLICANDO LAS MISMAS VALIDACIONES QUE
+000190* BTNENVIAR_CLICK DEL FORMULARIO DE INSCRIPCION (NOMBRE Y APELLIDO
+000200* OBLIGATORIOS, ESTADO CIVIL VALIDO, NUMERO NO DUPLICADO).
+000210*
+000220* FORMATO DE ENTRADA (CON ENCABEZADO), COMPATIBLE CON EL CSV QUE
+000230* EXPORTA EL FORMULARIO DE CONSULTA:
+000240*   NUMERO,NOMBRE,APELLIDO,SEXO,ESTADOCIVIL,TRABAJA,ESTUDIA,
+000242*   FECHANACIMIENTO,EMAIL,TELEFONO
+000250*
+000260* HISTORIAL DE MODIFICACIONES
+000270*   2026-08-09  OFS  VERSION INICIAL.
+000280*
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     COPY AlumnoSelect.
+
+000330     SELECT CSV-ALUMNOS ASSIGN TO WS-ARCHIVO-CSV
+000340         ORGANIZATION LINE SEQUENTIAL
+000350         FILE STATUS FS-CSV.
+
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  ALUMNO.
+000390     COPY AlumnoRegistro.
+
+000400 FD  CSV-ALUMNOS.
+000410 01  CSV-LINEA               PIC X(200).
+
+000420 WORKING-STORAGE SECTION.
+000430 01  FS-ALUMNO               PIC XX.
+000440 01  FS-CSV                  PIC XX.
+000450 01  WS-ARCHIVO-CSV      PIC X(40) VALUE "alumnos_importar.csv".
+
+000460 01  WS-SWITCHES.
+000470     05  WS-EOF-CSV-SW       PIC X(01) VALUE "N".
+000480         88  EOF-CSV-SI               VALUE "Y".
+000490         88  EOF-CSV-NO               VALUE "N".
+000500     05  WS-ENCABEZADO-SW    PIC X(01) VALUE "S".
+000510         88  ES-ENCABEZADO            VALUE "S".
+000520     05  WS-LINEA-VALIDA-SW  PIC X(01) VALUE "S".
+000530         88  LINEA-VALIDA             VALUE "S".
+000540         88  LINEA-INVALIDA           VALUE "N".
+000570     05  WS-ALUMNO-FILE-ABIERTO-SW PIC X(01) VALUE "N".
+000580         88  ALUMNO-FILE-ABIERTO      VALUE "S".
+
+000585 77  WS-FECHA-HOY            PIC 9(08).
+000590 77  WS-TOTAL-LEIDOS         PIC 9(06) VALUE ZERO COMP.
+000600 77  WS-TOTAL-CARGADOS       PIC 9(06) VALUE ZERO COMP.
+000610 77  WS-TOTAL-RECHAZADOS     PIC 9(06) VALUE ZERO COMP.
+
+000620 01  WS-CSV-CAMPOS.
+000630     05  WS-CSV-NUMERO       PIC X(10).
+000640     05  WS-CSV-NOMBRE       PIC X(25).
+000650     05  WS-CSV-APELLIDO     PIC X(25).
+000660     05  WS-CSV-SEXO         PIC X(10).
+000670     05  WS-CSV-ESTADOCIVIL  PIC X(02).
+000680     05  WS-CSV-TRABAJA      PIC X(02).
+000690     05  WS-CSV-ESTUDIA      PIC X(02).
+000692     05  WS-CSV-FECHANAC     PIC X(08).
+000694     05  WS-CSV-EMAIL        PIC X(40).
+000696     05  WS-CSV-TELEFONO     PIC X(15).
+
+000700 01  WS-NUMERO-NUM           PIC 9(05).
+000710 01  WS-ESTADOCIVIL-NUM      PIC 9(01).
+000712 01  WS-CSV-NUMERO-LEN       PIC 9(02) COMP.
+000714 01  WS-CSV-ESTADOCIVIL-LEN  PIC 9(02) COMP.
+
+000720 PROCEDURE DIVISION.
+
+000730 0000-MAINLINE.
+000740     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+000750     PERFORM 2000-PROCESAR-ARCHIVO THRU 2000-EXIT.
+000760     PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+000770     GOBACK.
+
+000780*----------------------------------------------------------------*
+000790* 1000-INICIALIZAR                                          *
+000800* ABRE EL CSV DE ENTRADA Y EL ARCHIVO INDEXADO DE ALUMNOS.  *
+000810*----------------------------------------------------------------*
+000820 1000-INICIALIZAR.
+000830     OPEN INPUT CSV-ALUMNOS.
+000840     IF FS-CSV NOT = "00"
+000850         DISPLAY "No se pudo abrir " WS-ARCHIVO-CSV
+000860         GO TO 1000-EXIT
+000870     END-IF.
+000880     OPEN I-O ALUMNO.
+000890     IF FS-ALUMNO = "35"
+000900         OPEN OUTPUT ALUMNO
+000910         CLOSE ALUMNO
+000920         OPEN I-O ALUMNO
+000930     END-IF.
+000932     IF FS-ALUMNO NOT = "00"
+000933         DISPLAY "No se pudo abrir alumno.txt"
+000934         CLOSE CSV-ALUMNOS
+000936         GO TO 1000-EXIT
+000937     END-IF.
+000938     ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+000940     SET ALUMNO-FILE-ABIERTO TO TRUE.
+000950 1000-EXIT.
+000960     EXIT.
+
+000970*----------------------------------------------------------------*
+000980* 2000-PROCESAR-ARCHIVO                                     *
+000990* LEE CADA LINEA DEL CSV (SALTANDO ENCABEZADO) Y VALIDA/CARGA. *
+001000*----------------------------------------------------------------*
+001010 2000-PROCESAR-ARCHIVO.
+001020     IF NOT ALUMNO-FILE-ABIERTO
+001030         GO TO 2000-EXIT
+001040     END-IF.
+001050     PERFORM 2100-LEER-LINEA-CSV THRU 2100-EXIT
+001060         UNTIL EOF-CSV-SI.
+001070 2000-EXIT.
+001080     EXIT.
+
+001090 2100-LEER-LINEA-CSV.
+001100     READ CSV-ALUMNOS
+001110         AT END
+001120             SET EOF-CSV-SI TO TRUE
+001130             GO TO 2100-EXIT
+001140     END-READ.
+001150     IF ES-ENCABEZADO
+001160         SET WS-ENCABEZADO-SW TO "N"
+001170         GO TO 2100-EXIT
+001180     END-IF.
+001190     ADD 1 TO WS-TOTAL-LEIDOS.
+001200     PERFORM 2200-PARTIR-LINEA THRU 2200-EXIT.
+001210     PERFORM 2300-VALIDAR-CAMPOS THRU 2300-EXIT.
+001220     IF LINEA-INVALIDA
+001230         ADD 1 TO WS-TOTAL-RECHAZADOS
+001240         GO TO 2100-EXIT
+001250     END-IF.
+001260     PERFORM 2400-GRABAR-ALUMNO THRU 2400-EXIT.
+001270 2100-EXIT.
+001280     EXIT.
+
+001290 2200-PARTIR-LINEA.
+001300     UNSTRING CSV-LINEA DELIMITED BY ","
+001310         INTO WS-CSV-NUMERO WS-CSV-NOMBRE WS-CSV-APELLIDO
+001320              WS-CSV-SEXO WS-CSV-ESTADOCIVIL
+001330              WS-CSV-TRABAJA WS-CSV-ESTUDIA
+001335              WS-CSV-FECHANAC WS-CSV-EMAIL WS-CSV-TELEFONO
+001340     END-UNSTRING.
+001350 2200-EXIT.
+001360     EXIT.
+
+001370*----------------------------------------------------------------*
+001380* 2300-VALIDAR-CAMPOS                                       *
+001390* MISMAS REGLAS QUE BTNENVIAR_CLICK: NOMBRE/APELLIDO          *
+001400* OBLIGATORIOS, ESTADO CIVIL VALIDO (0-3), NUMERO NO          *
+001410* DUPLICADO EN ALUMNO.TXT.                                     *
+001420*----------------------------------------------------------------*
+001430 2300-VALIDAR-CAMPOS.
+001440     SET LINEA-VALIDA TO TRUE.
+001450     IF WS-CSV-NOMBRE = SPACES
+001460         DISPLAY "Rechazado (falta nombre): " CSV-LINEA
+001470         SET LINEA-INVALIDA TO TRUE
+001480         GO TO 2300-EXIT
+001490     END-IF.
+001500     IF WS-CSV-APELLIDO = SPACES
+001510         DISPLAY "Rechazado (falta apellido): " CSV-LINEA
+001520         SET LINEA-INVALIDA TO TRUE
+001530         GO TO 2300-EXIT
+001540     END-IF.
+      *> UNSTRING deja los tokens mas cortos que su campo receptor
+      *> rellenos de espacios a la derecha, y un espacio no es
+      *> NUMERIC, asi que el NOT NUMERIC se prueba solo sobre los
+      *> caracteres significativos (sin los espacios finales) en vez
+      *> de sobre todo el campo.
+001545     MOVE 0 TO WS-CSV-ESTADOCIVIL-LEN.
+001546     INSPECT WS-CSV-ESTADOCIVIL TALLYING WS-CSV-ESTADOCIVIL-LEN
+001547         FOR TRAILING SPACE.
+001548     COMPUTE WS-CSV-ESTADOCIVIL-LEN = 2 - WS-CSV-ESTADOCIVIL-LEN.
+001550     IF WS-CSV-ESTADOCIVIL-LEN = 0
+001560         DISPLAY "Rechazado (estado civil invalido): " CSV-LINEA
+001570         SET LINEA-INVALIDA TO TRUE
+001580         GO TO 2300-EXIT
+001590     END-IF.
+001592     IF WS-CSV-ESTADOCIVIL (1:WS-CSV-ESTADOCIVIL-LEN) NOT NUMERIC
+001594         DISPLAY "Rechazado (estado civil invalido): " CSV-LINEA
+001596         SET LINEA-INVALIDA TO TRUE
+001598         GO TO 2300-EXIT
+001599     END-IF.
+001600     MOVE WS-CSV-ESTADOCIVIL (1:WS-CSV-ESTADOCIVIL-LEN)
+001601         TO WS-ESTADOCIVIL-NUM.
+001610     IF WS-ESTADOCIVIL-NUM > 3
+001620         DISPLAY "Rechazado (estado civil invalido): " CSV-LINEA
+001630         SET LINEA-INVALIDA TO TRUE
+001640         GO TO 2300-EXIT
+001650     END-IF.
+001651     MOVE 0 TO WS-CSV-NUMERO-LEN.
+001652     INSPECT WS-CSV-NUMERO TALLYING WS-CSV-NUMERO-LEN
+001653         FOR TRAILING SPACE.
+001654     COMPUTE WS-CSV-NUMERO-LEN = 10 - WS-CSV-NUMERO-LEN.
+001655     IF WS-CSV-NUMERO-LEN = 0
+001656         DISPLAY "Rechazado (numero invalido): " CSV-LINEA
+001657         SET LINEA-INVALIDA TO TRUE
+001658         GO TO 2300-EXIT
+001659     END-IF.
+      *> WS-CSV-NUMERO es PIC X(10), pero NUMERO en alumno-registro es
+      *> PIC 9(05); un numero de 6 o mas digitos significativos pasaria
+      *> el chequeo NOT NUMERIC y despues se truncaria en silencio al
+      *> mover sus 5 digitos de menor orden a WS-NUMERO-NUM, asi que se
+      *> rechaza aqui junto con los demas casos de numero invalido.
+001660     IF WS-CSV-NUMERO-LEN > 5
+001661         DISPLAY "Rechazado (numero invalido): " CSV-LINEA
+001662         SET LINEA-INVALIDA TO TRUE
+001663         GO TO 2300-EXIT
+001664     END-IF.
+001665     IF WS-CSV-NUMERO (1:WS-CSV-NUMERO-LEN) NOT NUMERIC
+001666         DISPLAY "Rechazado (numero invalido): " CSV-LINEA
+001667         SET LINEA-INVALIDA TO TRUE
+001668         GO TO 2300-EXIT
+001669     END-IF.
+001710     MOVE WS-CSV-NUMERO (1:WS-CSV-NUMERO-LEN) TO WS-NUMERO-NUM.
+001720     MOVE WS-NUMERO-NUM TO NUMERO.
+001730     READ ALUMNO
+001740         INVALID KEY
+001750             CONTINUE
+001760         NOT INVALID KEY
+001770             DISPLAY "Rechazado (numero ya utilizado): " CSV-LINEA
+001780             SET LINEA-INVALIDA TO TRUE
+001790             GO TO 2300-EXIT
+001800     END-READ.
+001810 2300-EXIT.
+001820     EXIT.
+
+001830 2400-GRABAR-ALUMNO.
+001840     MOVE WS-NUMERO-NUM TO NUMERO.
+001850     MOVE WS-CSV-NOMBRE TO NOMBRE.
+001860     MOVE WS-CSV-APELLIDO TO APELLIDO.
+001870     MOVE WS-CSV-SEXO TO SEXO.
+001880     MOVE WS-ESTADOCIVIL-NUM TO ESTADOCIVIL.
+001890     IF WS-CSV-TRABAJA = "1"
+001900         MOVE 1 TO TRABAJA
+001910     ELSE
+001920         MOVE 0 TO TRABAJA
+001930     END-IF.
+001940     IF WS-CSV-ESTUDIA = "1"
+001950         MOVE 1 TO ESTUDIA
+001960     ELSE
+001970         MOVE 0 TO ESTUDIA
+001980     END-IF.
+001985     IF WS-CSV-FECHANAC NUMERIC
+001986         MOVE WS-CSV-FECHANAC TO FECHANACIMIENTO
+001987     ELSE
+001988         MOVE ZERO TO FECHANACIMIENTO
+001989     END-IF.
+001990     MOVE WS-CSV-EMAIL TO EMAIL.
+001995     MOVE WS-CSV-TELEFONO TO TELEFONO.
+001998     MOVE WS-FECHA-HOY TO FECHAREGISTRO.
+002000     WRITE ALUMNO-REGISTRO
+002010         INVALID KEY
+002020             DISPLAY "Rechazado (clave duplicada): " CSV-LINEA
+002030             ADD 1 TO WS-TOTAL-RECHAZADOS
+002040         NOT INVALID KEY
+002050             ADD 1 TO WS-TOTAL-CARGADOS
+002060     END-WRITE.
+002070 2400-EXIT.
+002080     EXIT.
+
+002090*----------------------------------------------------------------*
+002100* 9000-FINALIZAR                                            *
+002110*----------------------------------------------------------------*
+002120 9000-FINALIZAR.
+002130     CLOSE CSV-ALUMNOS.
+002140     IF ALUMNO-FILE-ABIERTO
+002150         CLOSE ALUMNO
+002160     END-IF.
+002170     DISPLAY "Leidos: " WS-TOTAL-LEIDOS
+002180     DISPLAY "Cargados: " WS-TOTAL-CARGADOS
+002190     DISPLAY "Rechazados: " WS-TOTAL-RECHAZADOS.
+002200 9000-EXIT.
+002210     EXIT.
+
+002220 9999-EXIT.
+002230     EXIT.
