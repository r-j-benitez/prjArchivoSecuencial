@@ -0,0 +1,176 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. ARCHIVAR-ALUMNOS-HISTORICO.
+000120 AUTHOR. OFICINA DE SISTEMAS.
+000130 INSTALLATION. PRJ-ARCHIVO-SECUENCIAL.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED.
+000160*
+000170* BATCH DE FIN DE ANO: MUEVE DE ALUMNO.TXT A ALUMNO_HISTORICO.TXT
+000180* TODO ALUMNO-REGISTRO CUYA FECHAREGISTRO SEA ANTERIOR A LA FECHA
+000190* DE CORTE QUE SE INGRESA POR CONSOLA, PARA QUE EL ARCHIVO ACTIVO
+000200* NO SIGA CRECIENDO SIN LIMITE Y LOS REGISTROS VIEJOS QUEDEN A
+000210* MANO PARA CONSULTA (EL HISTORICO CONSERVA EL MISMO LAYOUT).
+000220*
+000230* LA FECHA DE CORTE SE PIDE POR CONSOLA EN FORMATO AAAAMMDD. LOS
+000240* REGISTROS SIN FECHAREGISTRO (CERO, CARGADOS ANTES DE QUE ESE
+000250* CAMPO EXISTIERA) NO SE TOCAN, YA QUE NO HAY FORMA DE SABER SI
+000260* SON VIEJOS O NUEVOS.
+000270*
+000280* COMO ALUMNO.TXT ES INDEXADO POR NUMERO, EL BORRADO DE LOS
+000290* REGISTROS ARCHIVADOS SE HACE EN UNA SEGUNDA PASADA POR CLAVE,
+000300* DESPUES DE HABERLOS VOLCADO AL HISTORICO, PARA NO ALTERAR EL
+000310* ARCHIVO MIENTRAS SE LO ESTA LEYENDO SECUENCIALMENTE.
+000315*
+000316* LA COLA DE NUMEROS A BORRAR SOPORTA HASTA 500 POR CORRIDA. LO
+000317* QUE CALIFICA POR ENCIMA DE ESE TOPE NO SE ARCHIVA NI SE BORRA EN
+000318* ESTA CORRIDA (PARA NO DUPLICARLO ENTRE ALUMNO.TXT Y EL
+000319* HISTORICO); QUEDA EN ALUMNO.TXT PARA LA PROXIMA CORRIDA Y SE
+000320* INFORMA COMO "OMITIDOS" AL FINALIZAR.
+000321*
+000330* HISTORIAL DE MODIFICACIONES
+000340*   2026-08-09  OFS  VERSION INICIAL.
+000350*
+000360 ENVIRONMENT DIVISION.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     COPY AlumnoSelect.
+
+000400     SELECT ALUMNO-HISTORICO ASSIGN TO WS-ARCHIVO-HISTORICO
+000410         ORGANIZATION LINE SEQUENTIAL
+000420         FILE STATUS FS-HISTORICO.
+
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450 FD  ALUMNO.
+000460     COPY AlumnoRegistro.
+
+000470 FD  ALUMNO-HISTORICO.
+000475     COPY AlumnoRegistro
+000480         REPLACING ==alumno-registro== BY ==historico-registro==.
+
+000490 WORKING-STORAGE SECTION.
+000500 01  FS-ALUMNO               PIC XX.
+000510 01  FS-HISTORICO            PIC XX.
+000520 01  WS-ARCHIVO-HISTORICO PIC X(40) VALUE "alumno_historico.txt".
+
+000530 01  WS-SWITCHES.
+000540     05  WS-ALUMNO-FILE-ABIERTO-SW PIC X(01) VALUE "N".
+000550         88  ALUMNO-FILE-ABIERTO      VALUE "S".
+
+000560 01  WS-FECHA-CORTE          PIC 9(08).
+000570 01  WS-NUMEROS-A-BORRAR.
+000580     05  WS-NUMERO-BORRAR OCCURS 500 TIMES PIC 9(05).
+000590 77  WS-TOTAL-A-BORRAR       PIC 9(05) VALUE ZERO COMP.
+000600 77  WS-INDICE-BORRAR        PIC 9(05) VALUE ZERO COMP.
+000610 77  WS-TOTAL-LEIDOS         PIC 9(06) VALUE ZERO COMP.
+000620 77  WS-TOTAL-ARCHIVADOS     PIC 9(06) VALUE ZERO COMP.
+000625 77  WS-TOTAL-OMITIDOS       PIC 9(06) VALUE ZERO COMP.
+
+000630 PROCEDURE DIVISION.
+
+000640 0000-MAINLINE.
+000650     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+000660     PERFORM 2000-PROCESAR-ARCHIVO THRU 2000-EXIT.
+000670     PERFORM 3000-BORRAR-ARCHIVADOS THRU 3000-EXIT.
+000680     PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+000690     GOBACK.
+
+000700*----------------------------------------------------------------*
+000710* 1000-INICIALIZAR                                          *
+000720* PIDE LA FECHA DE CORTE Y ABRE ALUMNO.TXT Y EL HISTORICO.  *
+000730*----------------------------------------------------------------*
+000740 1000-INICIALIZAR.
+000750     DISPLAY "Fecha de corte (AAAAMMDD), se archiva lo anterior: "
+000760         WITH NO ADVANCING.
+000770     ACCEPT WS-FECHA-CORTE FROM CONSOLE.
+000780     OPEN I-O ALUMNO.
+000790     IF FS-ALUMNO NOT = "00"
+000800         DISPLAY "No se pudo abrir alumno.txt"
+000810         GO TO 1000-EXIT
+000820     END-IF.
+000830     SET ALUMNO-FILE-ABIERTO TO TRUE.
+000840     OPEN EXTEND ALUMNO-HISTORICO.
+000850     IF FS-HISTORICO = "05" OR FS-HISTORICO = "35"
+000860         OPEN OUTPUT ALUMNO-HISTORICO
+000870     END-IF.
+000880 1000-EXIT.
+000890     EXIT.
+
+000900*----------------------------------------------------------------*
+000910* 2000-PROCESAR-ARCHIVO                                     *
+000920* RECORRE ALUMNO.TXT; LO QUE CALIFICA SE VUELCA AL HISTORICO  *
+000930* Y SU NUMERO SE GUARDA PARA BORRARLO EN LA SEGUNDA PASADA.   *
+000940*----------------------------------------------------------------*
+000950 2000-PROCESAR-ARCHIVO.
+000960     IF NOT ALUMNO-FILE-ABIERTO
+000970         GO TO 2000-EXIT
+000980     END-IF.
+000990     READ ALUMNO NEXT RECORD.
+001000     PERFORM 2100-EVALUAR-REGISTRO THRU 2100-EXIT
+001010         UNTIL FS-ALUMNO NOT = "00".
+001020 2000-EXIT.
+001030     EXIT.
+
+001040 2100-EVALUAR-REGISTRO.
+001050     ADD 1 TO WS-TOTAL-LEIDOS.
+001060     IF FECHAREGISTRO IN ALUMNO-REGISTRO > 0 AND
+001065         FECHAREGISTRO IN ALUMNO-REGISTRO < WS-FECHA-CORTE
+001070         IF WS-TOTAL-A-BORRAR < 500
+001080             MOVE ALUMNO-REGISTRO TO HISTORICO-REGISTRO
+001090             WRITE HISTORICO-REGISTRO
+001100             ADD 1 TO WS-TOTAL-ARCHIVADOS
+001110             ADD 1 TO WS-TOTAL-A-BORRAR
+001120             MOVE NUMERO IN ALUMNO-REGISTRO
+001121                 TO WS-NUMERO-BORRAR (WS-TOTAL-A-BORRAR)
+001125         ELSE
+001126             ADD 1 TO WS-TOTAL-OMITIDOS
+001127         END-IF
+001140     END-IF.
+001150     READ ALUMNO NEXT RECORD.
+001160 2100-EXIT.
+001170     EXIT.
+
+001180*----------------------------------------------------------------*
+001190* 3000-BORRAR-ARCHIVADOS                                     *
+001200* SEGUNDA PASADA: BORRA POR CLAVE LO QUE QUEDO EN EL HISTORICO. *
+001210*----------------------------------------------------------------*
+001220 3000-BORRAR-ARCHIVADOS.
+001230     IF NOT ALUMNO-FILE-ABIERTO
+001240         GO TO 3000-EXIT
+001250     END-IF.
+001260     MOVE 1 TO WS-INDICE-BORRAR.
+001270     PERFORM 3100-BORRAR-UNO THRU 3100-EXIT
+001280         UNTIL WS-INDICE-BORRAR > WS-TOTAL-A-BORRAR.
+001290 3000-EXIT.
+001300     EXIT.
+
+001310 3100-BORRAR-UNO.
+001320     MOVE WS-NUMERO-BORRAR (WS-INDICE-BORRAR)
+001321         TO NUMERO IN ALUMNO-REGISTRO.
+001330     READ ALUMNO
+001340         INVALID KEY
+001350             CONTINUE
+001360         NOT INVALID KEY
+001370             DELETE ALUMNO RECORD
+001380     END-READ.
+001390     ADD 1 TO WS-INDICE-BORRAR.
+001400 3100-EXIT.
+001410     EXIT.
+
+001420 9000-FINALIZAR.
+001430     IF ALUMNO-FILE-ABIERTO
+001440         CLOSE ALUMNO
+001450     END-IF.
+001460     CLOSE ALUMNO-HISTORICO.
+001470     DISPLAY "Leidos: " WS-TOTAL-LEIDOS.
+001480     DISPLAY "Archivados: " WS-TOTAL-ARCHIVADOS.
+001485     IF WS-TOTAL-OMITIDOS > 0
+001486         DISPLAY "Omitidos (tope de 500 por corrida alcanzado, "
+001487             "vuelva a correr el batch para archivar el resto): "
+001488             WS-TOTAL-OMITIDOS
+001489     END-IF.
+001490 9000-EXIT.
+001500     EXIT.
+
+001510 9999-EXIT.
+001520     EXIT.
