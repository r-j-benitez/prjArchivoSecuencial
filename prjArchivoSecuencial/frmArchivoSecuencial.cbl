@@ -1,23 +1,35 @@
        class-id prjArchivoSecuencial.frmArchivoSecuencial is partial
                  inherits type System.Windows.Forms.Form.
 
-                 Select alumno assign to "alumno.txt"
+                 copy AlumnoSelect.
+
+                 Select alumnoAuditoria assign to "alumno_auditoria.txt"
                        organization line sequential
-                       file status fs-alumno.
+                       file status fs-auditoria.
 
        fd alumno.
-       01 alumno-registro.
-         03 numero      pic 9(05).   *> Hasta 99999
-         03 nombre      pic x(25).
-         03 apellido    pic x(25).
-         03 sexo        pic x(10).
-         03 estadoCivil pic 9.
-         03 ocupacion.
-           05 trabaja   pic 9.
-           05 estudia   pic 9.
+       copy AlumnoRegistro.
+
+       fd alumnoAuditoria.
+       01 auditoria-linea pic x(150).
 
        working-storage section.
        01 fs-alumno pic xx.
+       01 fs-auditoria pic xx.
+       01 ws-max-numero    pic 9(05).
+       01 ws-next-numero   pic 9(05).
+       01 ws-next-numero-x pic x(05).
+       01 ws-numero-nuevo  pic 9(05).
+       01 ws-duplicado     pic x value "N".
+       01 ws-numero-valido condition-value.
+       01 ws-auditoria-numero-x pic x(05).
+       01 ws-backup-sufijo pic x(20).
+       01 ws-backup-nombre pic x(40).
+       01 ws-fecha-nacimiento-x pic x(08).
+       01 ws-fecha-registro-x pic x(08).
+       01 ws-hay-datos     condition-value.
+       01 ws-archivo-disponible condition-value.
+       01 ws-escritura-valida condition-value.
 
        method-id NEW.
        procedure division.
@@ -26,9 +38,68 @@
            invoke cboEstadoCivil::Items::Add("Casado")
            invoke cboEstadoCivil::Items::Add("Divorciado")
            invoke cboEstadoCivil::Items::Add("Viudo")
+           perform CalcularProximoNumero
+           set txtNumero::Text to ws-next-numero-x
            goback.
        end method.
 
+      *> Explora alumno.txt para sugerir el próximo número disponible,
+      *> para que el registrador no tenga que recordarlo de memoria.
+       method-id CalcularProximoNumero private.
+       procedure division.
+           move 0 to ws-max-numero
+           open input alumno
+           if fs-alumno = "00"
+               read alumno next record
+               perform until fs-alumno <> "00"
+                   if numero > ws-max-numero
+                       move numero to ws-max-numero
+                   end-if
+                   read alumno next record
+               end-perform
+               close alumno
+           end-if
+           compute ws-next-numero = ws-max-numero + 1
+           move ws-next-numero to ws-next-numero-x
+       end method.
+
+      *> Copia alumno.txt a un .bak con sello de fecha/hora antes de
+      *> cada sesión de escritura, para poder volver a la última copia
+      *> conocida buena si algo sale mal durante la grabación.
+       method-id RespaldarArchivo private.
+       procedure division.
+           if type System.IO.File::Exists("alumno.txt") then
+               move type System.DateTime::Now::ToString("yyyyMMdd_HHmmss")
+                   to ws-backup-sufijo
+               string
+                   "alumno_" delimited by size
+                   ws-backup-sufijo delimited by size
+                   ".bak" delimited by size
+                   into ws-backup-nombre
+               end-string
+               invoke type System.IO.File::Copy("alumno.txt"
+                   ws-backup-nombre::Trim true)
+           end-if
+       end method.
+
+      *> alumno.txt es indexado por numero, así que ya no se puede abrir
+      *> "extend" como con el línea-secuencial original; se abre i-o, y
+      *> si todavía no existe (primer arranque) se crea antes con output.
+      *> Dos PCs de recepción pueden chocar tratando de abrirlo a la vez;
+      *> ws-archivo-disponible queda en false si el open i-o no quedó en
+      *> "00" para que BtnEnviar_Click no siga adelante con un file handle
+      *> a medio abrir.
+       method-id AbrirParaEscritura private.
+       procedure division.
+           open i-o alumno
+           if fs-alumno = "35" then
+               open output alumno
+               close alumno
+               open i-o alumno
+           end-if
+           set ws-archivo-disponible to fs-alumno = "00"
+       end method.
+
        method-id BtnEnviar_Click final private.
        procedure division using by value sender as object e as type System.EventArgs.
            if txtNombre::TextLength = 0 then
@@ -47,31 +118,140 @@
                            invoke type MessageBox::Show("Seleccione Estado Civil")
                            invoke cboEstadoCivil::Focus
                        else
-                           open extend alumno
-                           set numero  to type Convert::ToInt32(txtNumero::Text)
-                           set nombre  to txtNombre::Text
-                           set apellido to txtApellido::Text
-                           if radFemenino::Checked 
-                               set sexo to "Femenino"
+                           perform ValidarNumero
+                           if ws-numero-valido = false then
+                               invoke type MessageBox::Show("Número inválido")
+                               invoke txtNumero::Focus
                            else
-                               set sexo to "Masculino"
+                               perform VerificarNumeroDuplicado
+                               if ws-duplicado = "S" then
+                                   invoke type MessageBox::Show("Número ya utilizado")
+                                   invoke txtNumero::Focus
+                               else
+                                   perform RespaldarArchivo
+                                   perform AbrirParaEscritura
+                                   if ws-archivo-disponible = false then
+                                       invoke type MessageBox::Show(
+                                           "El archivo de alumnos está en uso, intente de nuevo")
+                                   else
+                                       set numero  to ws-numero-nuevo
+                                       set nombre  to txtNombre::Text
+                                       set apellido to txtApellido::Text
+                                       if radFemenino::Checked
+                                           set sexo to "Femenino"
+                                       else
+                                           set sexo to "Masculino"
+                                       end-if
+                                       set estadoCivil to cboEstadoCivil::SelectedIndex
+                                       set trabaja  to type Convert::ToInt32(chkTrabaja::Checked)
+                                       set estudia  to type Convert::ToInt32(chkEstudia::Checked)
+                                       move dtpFechaNacimiento::Value::ToString("yyyyMMdd")
+                                           to ws-fecha-nacimiento-x
+                                       move ws-fecha-nacimiento-x to fechaNacimiento
+                                       set email    to txtEmail::Text
+                                       set telefono to txtTelefono::Text
+                                       move type System.DateTime::Now::ToString("yyyyMMdd")
+                                           to ws-fecha-registro-x
+                                       move ws-fecha-registro-x to fechaRegistro
+                                       write alumno-registro
+                                           invalid key
+                                               set ws-escritura-valida to false
+                                           not invalid key
+                                               set ws-escritura-valida to true
+                                       end-write
+                                       close alumno
+                                       if ws-escritura-valida = false then
+                                           invoke type MessageBox::Show(
+                                               "Número ya utilizado, no se grabó")
+                                       else
+                                           perform RegistrarAuditoria
+                                           invoke type MessageBox::Show("Datos Correctos!" )
+                                       end-if
+                                   end-if
+                               end-if
                            end-if
-                           set estadoCivil to cboEstadoCivil::SelectedIndex
-                           set trabaja  to type Convert::ToInt32(chkTrabaja::Checked)
-                           set estudia  to type Convert::ToInt32(chkEstudia::Checked)
-                           write alumno-registro
-                           close alumno
-
-                           invoke type MessageBox::Show("Datos Correctos!" )
                        end-if
                    end-if
                end-if
             end-if
        end method.
 
+      *> Valida que txtNumero contenga sólo dígitos antes de convertir,
+      *> para no tumbar el formulario con una excepción de Convert::ToInt32.
+       method-id ValidarNumero private.
+       procedure division.
+           invoke type Int32::TryParse(txtNumero::Text by reference ws-numero-nuevo)
+               returning ws-numero-valido
+       end method.
+
+      *> Recorre alumno.txt comparando cada numero existente contra
+      *> ws-numero-nuevo. Deja "S" en ws-duplicado si ya está usado.
+       method-id VerificarNumeroDuplicado private.
+       procedure division.
+           move "N" to ws-duplicado
+           open input alumno
+           if fs-alumno = "00"
+               read alumno next record
+               perform until fs-alumno <> "00"
+                   if numero = ws-numero-nuevo
+                       move "S" to ws-duplicado
+                   end-if
+                   read alumno next record
+               end-perform
+               close alumno
+           end-if
+       end method.
+
+      *> Deja constancia en alumno_auditoria.txt de cada inscripción
+      *> grabada: numero, fecha/hora y usuario de Windows que la hizo,
+      *> para poder rastrear quién cargó un registro cuestionado.
+       method-id RegistrarAuditoria private.
+       procedure division.
+           move ws-numero-nuevo to ws-auditoria-numero-x
+           open extend alumnoAuditoria
+           if fs-auditoria = "05" or fs-auditoria = "35" then
+               open output alumnoAuditoria
+           end-if
+           string
+               ws-auditoria-numero-x delimited by size
+               "," delimited by size
+               type System.DateTime::Now::ToString("yyyy-MM-dd HH:mm:ss") delimited by size
+               "," delimited by size
+               type System.Environment::UserName delimited by size
+               into auditoria-linea
+           end-string
+           write auditoria-linea
+           close alumnoAuditoria
+       end method.
+
+      *> Antes de cerrar revisa si el registrador ya tecleó o marcó algo
+      *> en el formulario, para no perder una inscripción a medio
+      *> llenar por un Cancelar accidental.
+       method-id HayDatosIngresados private.
+       procedure division returning ws-hay-datos as condition-value.
+           set ws-hay-datos to
+               txtNombre::TextLength > 0 or
+               txtApellido::TextLength > 0 or
+               txtEmail::TextLength > 0 or
+               txtTelefono::TextLength > 0 or
+               radFemenino::Checked or
+               radMasculino::Checked or
+               cboEstadoCivil::SelectedIndex <> -1 or
+               chkTrabaja::Checked or
+               chkEstudia::Checked
+       end method.
+
        method-id btnCancelar_Click final private.
        procedure division using by value sender as object e as type System.EventArgs.
-           invoke self::Close
+           if self::HayDatosIngresados then
+               if type MessageBox::Show("¿Descartar los datos ingresados?"
+                     "Confirmar" type MessageBoxButtons::YesNo)
+                     = type DialogResult::Yes then
+                   invoke self::Close
+               end-if
+           else
+               invoke self::Close
+           end-if
        end method.
 
        end class.
