@@ -0,0 +1,240 @@
+       class-id prjArchivoSecuencial.frmMenuPrincipal is partial
+                 inherits type System.Windows.Forms.Form.
+
+                 copy AlumnoSelect.
+
+                 Select alumnoViejo assign to ws-archivo-viejo-tmp
+                       organization line sequential
+                       file status fs-viejo.
+
+       fd alumno.
+       copy AlumnoRegistro.
+
+      *> Layout previo a la migración a organización indexada (el de
+      *> line sequential original, sin fechaNacimiento/email/telefono/
+      *> fechaRegistro), usado sólo para poder leer un alumno.txt que
+      *> todavía no haya pasado por MigrarArchivoViejo.
+       fd alumnoViejo.
+       01 alumno-registro-viejo.
+         03 numero-viejo      pic 9(05).
+         03 nombre-viejo      pic x(25).
+         03 apellido-viejo    pic x(25).
+         03 sexo-viejo        pic x(10).
+         03 estadoCivil-viejo pic 9.
+         03 ocupacion-viejo.
+           05 trabaja-viejo   pic 9.
+           05 estudia-viejo   pic 9.
+
+       working-storage section.
+       01 fs-alumno pic xx.
+       01 fs-viejo  pic xx.
+       01 ws-archivo-viejo-tmp pic x(40) value "alumno_viejo_tmp.txt".
+       01 ws-migracion-ok   condition-value.
+       01 ws-cuarentena-sufijo pic x(20).
+       01 ws-cuarentena-nombre pic x(40).
+       01 ws-cuarentena-texto pic x(120).
+       01 ws-migracion-texto pic x(120).
+       01 ws-migracion-total pic 9(06) value zero.
+       01 ws-migracion-total-x pic x(06).
+       01 ws-registro-invalido condition-value.
+       01 ws-registro-valido condition-value.
+
+       method-id NEW.
+       procedure division.
+           perform ValidarArchivoAlumnos
+           invoke self::InitializeComponent
+           goback.
+       end method.
+
+      *> alumno.txt quedó indexado por numero (ver la migración para el
+      *> mantenimiento de alumnos), así que un corte de luz a mitad de
+      *> un "open i-o" ya no deja una línea de texto trunca, pero sí
+      *> puede dejar el archivo en un estado que el runtime no puede
+      *> abrir limpio. Este chequeo corre una sola vez al levantar el
+      *> menú principal: si alumno.txt no abre en "00" (y no es el
+      *> "no existe todavía" de un primer arranque), primero se intenta
+      *> MigrarArchivoViejo por si se trata simplemente de un alumno.txt
+      *> de line-sequential que todavía no pasó por la migración a
+      *> organización indexada; sólo si eso también falla se lo pone en
+      *> cuarentena con sello de fecha/hora y se arranca con uno nuevo
+      *> y vacío en vez de que el resto de la aplicación tropiece con
+      *> él más adelante.
+       method-id ValidarArchivoAlumnos private.
+       procedure division.
+           open input alumno
+           evaluate fs-alumno
+               when "35"
+                   continue
+               when "00"
+                   close alumno
+               when other
+                   close alumno
+                   perform MigrarArchivoViejo
+                   if ws-migracion-ok = false then
+                       move type System.DateTime::Now::ToString("yyyyMMdd_HHmmss")
+                           to ws-cuarentena-sufijo
+                       string
+                           "alumno_cuarentena_" delimited by size
+                           ws-cuarentena-sufijo delimited by size
+                           ".txt" delimited by size
+                           into ws-cuarentena-nombre
+                       end-string
+                       if type System.IO.File::Exists("alumno.txt") then
+                           invoke type System.IO.File::Move("alumno.txt"
+                               ws-cuarentena-nombre::Trim true)
+                       end-if
+                       string
+                           "alumno.txt no pasó la validación de inicio y fue "
+                               delimited by size
+                           "puesto en cuarentena como " delimited by size
+                           ws-cuarentena-nombre::Trim delimited by size
+                           x"0D0A" delimited by size
+                           "Se continúa con un archivo nuevo." delimited by size
+                           into ws-cuarentena-texto
+                       end-string
+                       invoke type MessageBox::Show(ws-cuarentena-texto::Trim)
+                   end-if
+           end-evaluate
+       end method.
+
+      *> Convierte un alumno.txt que todavía esté en el formato original
+      *> (line sequential, sin fechaNacimiento/email/telefono/
+      *> fechaRegistro) al layout indexado actual, para que la subida a
+      *> ORGANIZATION INDEXED no borre de un plumazo la matrícula ya
+      *> cargada en producción. Se aparta el archivo viejo a un nombre
+      *> temporal, se lo lee como line sequential con el layout
+      *> original y cada registro se reescribe con los campos nuevos en
+      *> blanco/cero (no hay forma de reconstruirlos retroactivamente).
+      *> Si el archivo ni siquiera abre como line sequential, no es el
+      *> caso que esta migración sabe resolver y se deja
+      *> ws-migracion-ok en false para que ValidarArchivoAlumnos
+      *> termine poniéndolo en cuarentena. Un alumno.txt indexado
+      *> corrupto también puede abrir sin problema como line sequential
+      *> (el lector simplemente corta en los bytes que encuentre
+      *> parecidos a fin de línea), así que cada registro releído se
+      *> valida con RegistroViejoValido antes de aceptarlo; si alguno
+      *> no pasa, se descarta todo lo ya escrito y se repone el archivo
+      *> original sin tocar, para que sea ese el que termine en
+      *> cuarentena en vez de una migración a medio hacer.
+       method-id MigrarArchivoViejo private.
+       procedure division.
+           set ws-migracion-ok to false
+           set ws-registro-invalido to false
+           move 0 to ws-migracion-total
+           if type System.IO.File::Exists(ws-archivo-viejo-tmp::Trim) then
+               invoke type System.IO.File::Delete(ws-archivo-viejo-tmp::Trim)
+           end-if
+           if type System.IO.File::Exists("alumno.txt") then
+               invoke type System.IO.File::Move("alumno.txt"
+                   ws-archivo-viejo-tmp::Trim true)
+               open input alumnoViejo
+               if fs-viejo <> "00" then
+                   close alumnoViejo
+                   invoke type System.IO.File::Move(ws-archivo-viejo-tmp::Trim
+                       "alumno.txt" true)
+               else
+                   open output alumno
+                   read alumnoViejo next record
+                   perform until fs-viejo <> "00" or ws-registro-invalido = true
+                       if self::RegistroViejoValido then
+                           move numero-viejo to numero
+                           move nombre-viejo to nombre
+                           move apellido-viejo to apellido
+                           move sexo-viejo to sexo
+                           move estadoCivil-viejo to estadoCivil
+                           move trabaja-viejo to trabaja
+                           move estudia-viejo to estudia
+                           move zero to fechaNacimiento
+                           move spaces to email telefono
+                           move zero to fechaRegistro
+                           write alumno-registro
+                           add 1 to ws-migracion-total
+                           read alumnoViejo next record
+                       else
+                           set ws-registro-invalido to true
+                       end-if
+                   end-perform
+                   close alumnoViejo
+                   close alumno
+                   if ws-registro-invalido then
+                       if type System.IO.File::Exists("alumno.txt") then
+                           invoke type System.IO.File::Delete("alumno.txt")
+                       end-if
+                       invoke type System.IO.File::Move(ws-archivo-viejo-tmp::Trim
+                           "alumno.txt" true)
+                   else
+                       set ws-migracion-ok to true
+                       move ws-migracion-total to ws-migracion-total-x
+                       string
+                           "alumno.txt fue migrado al nuevo formato indexado ("
+                               delimited by size
+                           ws-migracion-total-x delimited by size
+                           " alumnos)." delimited by size
+                           x"0D0A" delimited by size
+                           "La copia original quedó en " delimited by size
+                           ws-archivo-viejo-tmp::Trim delimited by size
+                           into ws-migracion-texto
+                       end-string
+                       invoke type MessageBox::Show(ws-migracion-texto::Trim)
+                   end-if
+               end-if
+           end-if
+       end method.
+
+      *> Valida que el registro de alumno-registro-viejo recién leído
+      *> tenga pinta de ser realmente un registro viejo y no basura de
+      *> un archivo indexado corrupto que por casualidad también abrió
+      *> como line sequential.
+       method-id RegistroViejoValido private.
+       procedure division returning ws-registro-valido as condition-value.
+           set ws-registro-valido to true
+           if numero-viejo not numeric then
+               set ws-registro-valido to false
+           end-if
+           if estadoCivil-viejo not numeric or estadoCivil-viejo > 3 then
+               set ws-registro-valido to false
+           end-if
+           if trabaja-viejo not numeric or trabaja-viejo > 1 then
+               set ws-registro-valido to false
+           end-if
+           if estudia-viejo not numeric or estudia-viejo > 1 then
+               set ws-registro-valido to false
+           end-if
+       end method.
+
+      *> Abre el formulario de inscripción como ventana modal; al
+      *> cerrarla el usuario vuelve al menú principal.
+       method-id btnInscribir_Click final private.
+       local-storage section.
+       01 frm type prjArchivoSecuencial.frmArchivoSecuencial.
+       procedure division using by value sender as object e as type System.EventArgs.
+           set frm to new prjArchivoSecuencial.frmArchivoSecuencial()
+           invoke frm::ShowDialog
+       end method.
+
+      *> Abre el listado/consulta de alumnos como ventana modal.
+       method-id btnConsultar_Click final private.
+       local-storage section.
+       01 frm type prjArchivoSecuencial.frmLecturaSecuencial.
+       procedure division using by value sender as object e as type System.EventArgs.
+           set frm to new prjArchivoSecuencial.frmLecturaSecuencial()
+           invoke frm::ShowDialog
+       end method.
+
+      *> Abre el mantenimiento (editar/eliminar) de alumnos como ventana
+      *> modal. Sin este botón el formulario quedaba sin forma de
+      *> alcanzarlo desde la aplicación en ejecución.
+       method-id btnMantenimiento_Click final private.
+       local-storage section.
+       01 frm type prjArchivoSecuencial.frmMantenimientoAlumno.
+       procedure division using by value sender as object e as type System.EventArgs.
+           set frm to new prjArchivoSecuencial.frmMantenimientoAlumno()
+           invoke frm::ShowDialog
+       end method.
+
+       method-id btnSalir_Click final private.
+       procedure division using by value sender as object e as type System.EventArgs.
+           invoke self::Close
+       end method.
+
+       end class.
