@@ -1,39 +1,544 @@
        class-id prjArchivoSecuencial.frmLecturaSecuencial is partial
                  inherits type System.Windows.Forms.Form.
 
-                 Select alumno assign to "alumno.txt"
+                 copy AlumnoSelect.
+
+                 Select alumnoCsv assign to "alumno_export.csv"
                        organization line sequential
-                       file status fs-alumno.
+                       file status fs-csv.
+
        fd alumno.
-       01 alumno-registro.
-         03 numero      pic 9(05).   *> Hasta 99999
-         03 nombre      pic x(25).
-         03 apellido    pic x(25).
-         03 sexo        pic x(10).
-         03 estadoCivil pic 9.
-         03 ocupacion.
-           05 trabaja   pic 9.
-           05 estudia   pic 9.
+       copy AlumnoRegistro.
+
+       fd alumnoCsv.
+       01 csv-linea pic x(160).
 
        working-storage section.
        01 fs-alumno pic xx.
+       01 fs-csv    pic xx.
+       01 ws-numero-x pic x(05).
+       01 ws-numero-buscado pic 9(05).
+       01 ws-numero-valido  condition-value.
+       01 ws-total-femenino pic 9(05).
+       01 ws-total-masculino pic 9(05).
+       01 ws-total-soltero  pic 9(05).
+       01 ws-total-casado   pic 9(05).
+       01 ws-total-divorciado pic 9(05).
+       01 ws-total-viudo    pic 9(05).
+       01 ws-total-trabaja  pic 9(05).
+       01 ws-total-estudia  pic 9(05).
+       01 ws-resumen-texto  pic x(200).
+       01 ws-print-pagina   pic 9(03) comp.
+       01 ws-print-pagina-x pic x(03).
+       01 ws-print-y        comp-1.
+       01 ws-print-alto-linea comp-1 value 16.
+       01 ws-print-numero-x pic x(05).
+       01 ws-print-estadocivil-texto pic x(12).
+       01 ws-print-linea    pic x(100).
+       01 ws-total-registros pic 9(05).
+       01 ws-total-registros-x pic x(05).
+       01 ws-total-texto    pic x(30).
+       01 ws-edad-hoy-x     pic x(08).
+       01 ws-edad-hoy-aaaa  pic 9(04).
+       01 ws-edad-hoy-mm    pic 9(02).
+       01 ws-edad-hoy-dd    pic 9(02).
+       01 ws-edad-fnac-x    pic x(08).
+       01 ws-edad-fnac-aaaa pic 9(04).
+       01 ws-edad-fnac-mm   pic 9(02).
+       01 ws-edad-fnac-dd   pic 9(02).
+       01 ws-edad           pic s9(03).
+       01 ws-edad-x         pic x(03).
+       01 ws-total-menores  pic 9(05).
+       01 ws-total-adultos  pic 9(05).
+       01 ws-edad-reporte-texto pic x(100).
+       01 ws-pasa-filtro    condition-value.
+       01 ws-civil-texto    pic x(4000).
+       01 ws-civil-ptr      pic 9(04) comp.
+       01 ws-civil-label    pic x(12).
+       01 ws-civil-index    pic 9(01).
+       01 ws-civil-subtotal pic 9(05).
+       01 ws-civil-subtotal-x pic x(05).
+       01 ws-civil-gran-total pic 9(05).
+       01 ws-civil-gran-total-x pic x(05).
+       01 ws-archivo-disponible condition-value.
 
        method-id NEW.
        procedure division.
            invoke self::InitializeComponent()
+           perform ActualizarTotal
            goback.
        end method.
 
+      *> Recorre alumno.txt para contar cuántos registros hay y lo
+      *> refleja en lblTotalRegistros. Se llama al abrir el formulario
+      *> y de nuevo cada vez que btnBuscar_Click termina de cargar la
+      *> grilla, para que el total nunca quede desactualizado.
+       method-id ActualizarTotal private.
+       procedure division.
+           move 0 to ws-total-registros
+           open input alumno
+           if fs-alumno = "00"
+               read alumno next record
+               perform until fs-alumno <> "00"
+                   add 1 to ws-total-registros
+                   read alumno next record
+               end-perform
+               close alumno
+           end-if
+           move ws-total-registros to ws-total-registros-x
+           string
+               "Total de alumnos: " delimited by size
+               ws-total-registros-x delimited by size
+               into ws-total-texto
+           end-string
+           set lblTotalRegistros::Text to ws-total-texto::Trim
+       end method.
+
        method-id btnBuscar_Click final private.
        procedure division using by value sender as object e as type System.EventArgs.
            invoke dataGridView1::Rows::Clear
+           perform ActualizarFechaHoy
            open input alumno
-           read alumno
+           read alumno next record
            perform until fs-alumno <> "00"
-               invoke dataGridView1::Rows::Add(numero, nombre::Trim, apellido::Trim, sexo, estadoCivil)
-               read alumno
+               if self::PasaFiltro then
+                   perform CalcularEdad
+                   move ws-edad to ws-edad-x
+                   invoke dataGridView1::Rows::Add(numero, nombre::Trim, apellido::Trim, sexo, estadoCivil, ws-edad-x, email::Trim, telefono::Trim)
+               end-if
+               read alumno next record
            end-perform
            close alumno
+           perform ActualizarTotal
+       end method.
+
+      *> Decide si el alumno actualmente leído pasa los filtros de
+      *> sexo/estadoCivil/ocupación elegidos en los combos de Form3.
+      *> "(Todos)" en cualquiera de los tres equivale a no filtrar por
+      *> ese criterio.
+       method-id PasaFiltro private.
+       procedure division returning ws-pasa-filtro as condition-value.
+           set ws-pasa-filtro to true
+           if cboFiltroSexo::SelectedIndex > 0 then
+               if cboFiltroSexo::Text <> sexo::Trim then
+                   set ws-pasa-filtro to false
+               end-if
+           end-if
+           if ws-pasa-filtro and cboFiltroEstadoCivil::SelectedIndex > 0 then
+               if cboFiltroEstadoCivil::SelectedIndex - 1 <> estadoCivil then
+                   set ws-pasa-filtro to false
+               end-if
+           end-if
+           if ws-pasa-filtro and cboFiltroOcupacion::SelectedIndex > 0 then
+               evaluate cboFiltroOcupacion::SelectedIndex
+                   when 1
+                       if trabaja <> 1 then
+                           set ws-pasa-filtro to false
+                       end-if
+                   when 2
+                       if estudia <> 1 then
+                           set ws-pasa-filtro to false
+                       end-if
+               end-evaluate
+           end-if
+       end method.
+
+      *> Toma la fecha de hoy una sola vez por corrida, para no llamar
+      *> DateTime::Now en cada registro al calcular edades.
+       method-id ActualizarFechaHoy private.
+       procedure division.
+           move type System.DateTime::Now::ToString("yyyyMMdd") to ws-edad-hoy-x
+           move ws-edad-hoy-x(1:4) to ws-edad-hoy-aaaa
+           move ws-edad-hoy-x(5:2) to ws-edad-hoy-mm
+           move ws-edad-hoy-x(7:2) to ws-edad-hoy-dd
+       end method.
+
+      *> Calcula la edad del alumno actualmente leído a partir de
+      *> fechaNacimiento (AAAAMMDD) y de la fecha de hoy ya resuelta por
+      *> ActualizarFechaHoy. Deja -1 en ws-edad si no hay fecha cargada
+      *> (alumnos inscritos antes de este campo existir).
+       method-id CalcularEdad private.
+       procedure division.
+           if fechaNacimiento = 0 then
+               move -1 to ws-edad
+           else
+               move fechaNacimiento to ws-edad-fnac-x
+               move ws-edad-fnac-x(1:4) to ws-edad-fnac-aaaa
+               move ws-edad-fnac-x(5:2) to ws-edad-fnac-mm
+               move ws-edad-fnac-x(7:2) to ws-edad-fnac-dd
+               compute ws-edad = ws-edad-hoy-aaaa - ws-edad-fnac-aaaa
+               if ws-edad-hoy-mm < ws-edad-fnac-mm
+                     or (ws-edad-hoy-mm = ws-edad-fnac-mm
+                         and ws-edad-hoy-dd < ws-edad-fnac-dd) then
+                   subtract 1 from ws-edad
+               end-if
+           end-if
+       end method.
+
+      *> Recorre alumno.txt y totaliza cuántos alumnos son menores de
+      *> edad (menos de 18 años) frente a adultos, a partir de
+      *> fechaNacimiento.
+       method-id btnReporteEdades_Click final private.
+       procedure division using by value sender as object e as type System.EventArgs.
+           move 0 to ws-total-menores ws-total-adultos
+           perform ActualizarFechaHoy
+           open input alumno
+           if fs-alumno = "00"
+               read alumno next record
+               perform until fs-alumno <> "00"
+                   perform CalcularEdad
+                   if ws-edad >= 0 then
+                       if ws-edad < 18
+                           add 1 to ws-total-menores
+                       else
+                           add 1 to ws-total-adultos
+                       end-if
+                   end-if
+                   read alumno next record
+               end-perform
+               close alumno
+               string
+                   "Menores de edad: " delimited by size
+                   ws-total-menores delimited by size
+                   x"0D0A" delimited by size
+                   "Adultos: " delimited by size
+                   ws-total-adultos delimited by size
+                   into ws-edad-reporte-texto
+               end-string
+               invoke type MessageBox::Show(ws-edad-reporte-texto::Trim "Reporte de Edades")
+           else
+               invoke type MessageBox::Show(
+                   "El archivo de alumnos está en uso, intente de nuevo")
+           end-if
+       end method.
+
+      *> Busca un único alumno por numero (lectura directa, ya que
+      *> alumno.txt quedó indexado por numero) en vez de recorrer todo
+      *> el archivo, y muestra sólo esa fila.
+       method-id btnBuscarNumero_Click final private.
+       procedure division using by value sender as object e as type System.EventArgs.
+           invoke type Int32::TryParse(txtNumeroBuscar::Text by reference ws-numero-buscado)
+               returning ws-numero-valido
+           if ws-numero-valido = false then
+               invoke type MessageBox::Show("Número inválido")
+               invoke txtNumeroBuscar::Focus
+           else
+               invoke dataGridView1::Rows::Clear
+               perform ActualizarFechaHoy
+               move ws-numero-buscado to numero
+               open input alumno
+               read alumno
+               if fs-alumno = "00"
+                   perform CalcularEdad
+                   move ws-edad to ws-edad-x
+                   invoke dataGridView1::Rows::Add(numero, nombre::Trim, apellido::Trim, sexo, estadoCivil, ws-edad-x, email::Trim, telefono::Trim)
+               else
+                   invoke type MessageBox::Show("Alumno no encontrado")
+               end-if
+               close alumno
+           end-if
+       end method.
+
+      *> Reordena las filas ya cargadas en pantalla según la columna
+      *> elegida, sin volver a leer alumno.txt.
+       method-id btnOrdenar_Click final private.
+       procedure division using by value sender as object e as type System.EventArgs.
+           evaluate cboOrdenarPor::SelectedIndex
+               when 1
+                   invoke dataGridView1::Sort(dataGridView1::Columns::Item(2)
+                       type System.ComponentModel.ListSortDirection::Ascending)
+               when 2
+                   invoke dataGridView1::Sort(dataGridView1::Columns::Item(3)
+                       type System.ComponentModel.ListSortDirection::Ascending)
+               when 3
+                   invoke dataGridView1::Sort(dataGridView1::Columns::Item(4)
+                       type System.ComponentModel.ListSortDirection::Ascending)
+               when other
+                   invoke dataGridView1::Sort(dataGridView1::Columns::Item(0)
+                       type System.ComponentModel.ListSortDirection::Ascending)
+           end-evaluate
+       end method.
+
+      *> Reporte del paquete trimestral de demografía: agrupa a los
+      *> alumnos bajo cada una de las cuatro etiquetas de estadoCivil,
+      *> con subtotal por grupo y total general al final. Recorre
+      *> alumno.txt una vez por cada grupo (son sólo cuatro) en vez de
+      *> cargar todo en memoria para reordenar.
+       method-id btnReporteEstadoCivil_Click final private.
+       procedure division using by value sender as object e as type System.EventArgs.
+           move spaces to ws-civil-texto
+           move 1 to ws-civil-ptr
+           move 0 to ws-civil-gran-total
+           move 0 to ws-civil-index
+           set ws-archivo-disponible to true
+           perform until ws-civil-index > 3 or ws-archivo-disponible = false
+               evaluate ws-civil-index
+                   when 0 move "Soltero"    to ws-civil-label
+                   when 1 move "Casado"     to ws-civil-label
+                   when 2 move "Divorciado" to ws-civil-label
+                   when 3 move "Viudo"      to ws-civil-label
+               end-evaluate
+               move 0 to ws-civil-subtotal
+               string
+                   ws-civil-label delimited by size
+                   x"0D0A" delimited by size
+                   into ws-civil-texto with pointer ws-civil-ptr
+               end-string
+               open input alumno
+               if fs-alumno = "00"
+                   read alumno next record
+                   perform until fs-alumno <> "00"
+                       if estadoCivil = ws-civil-index
+                           add 1 to ws-civil-subtotal
+                           add 1 to ws-civil-gran-total
+                           string
+                               "  " delimited by size
+                               apellido::Trim delimited by size
+                               ", " delimited by size
+                               nombre::Trim delimited by size
+                               x"0D0A" delimited by size
+                               into ws-civil-texto with pointer ws-civil-ptr
+                           end-string
+                       end-if
+                       read alumno next record
+                   end-perform
+                   close alumno
+                   move ws-civil-subtotal to ws-civil-subtotal-x
+                   string
+                       "  Subtotal: " delimited by size
+                       ws-civil-subtotal-x delimited by size
+                       x"0D0A" delimited by size
+                       x"0D0A" delimited by size
+                       into ws-civil-texto with pointer ws-civil-ptr
+                   end-string
+                   add 1 to ws-civil-index
+               else
+                   set ws-archivo-disponible to false
+               end-if
+           end-perform
+           if ws-archivo-disponible = false then
+               invoke type MessageBox::Show(
+                   "El archivo de alumnos está en uso, intente de nuevo")
+           else
+               move ws-civil-gran-total to ws-civil-gran-total-x
+               string
+                   "Total general: " delimited by size
+                   ws-civil-gran-total-x delimited by size
+                   into ws-civil-texto with pointer ws-civil-ptr
+               end-string
+               invoke type MessageBox::Show(ws-civil-texto::Trim
+                   "Reporte por Estado Civil")
+           end-if
+       end method.
+
+      *> Recorre alumno.txt una sola vez y totaliza sexo, estado civil
+      *> y ocupación para el reporte de matrícula del semestre.
+       method-id btnResumen_Click final private.
+       procedure division using by value sender as object e as type System.EventArgs.
+           move 0 to ws-total-femenino ws-total-masculino
+           move 0 to ws-total-soltero ws-total-casado
+           move 0 to ws-total-divorciado ws-total-viudo
+           move 0 to ws-total-trabaja ws-total-estudia
+           open input alumno
+           if fs-alumno = "00"
+               read alumno next record
+               perform until fs-alumno <> "00"
+                   if sexo::Trim = "Femenino"
+                       add 1 to ws-total-femenino
+                   else
+                       add 1 to ws-total-masculino
+                   end-if
+                   evaluate estadoCivil
+                       when 0 add 1 to ws-total-soltero
+                       when 1 add 1 to ws-total-casado
+                       when 2 add 1 to ws-total-divorciado
+                       when 3 add 1 to ws-total-viudo
+                   end-evaluate
+                   if trabaja = 1
+                       add 1 to ws-total-trabaja
+                   end-if
+                   if estudia = 1
+                       add 1 to ws-total-estudia
+                   end-if
+                   read alumno next record
+               end-perform
+               close alumno
+
+               string
+                   "Femenino: " ws-total-femenino delimited by size
+                   x"0D0A" delimited by size
+                   "Masculino: " ws-total-masculino delimited by size
+                   x"0D0A" delimited by size
+                   "Soltero: " ws-total-soltero delimited by size
+                   x"0D0A" delimited by size
+                   "Casado: " ws-total-casado delimited by size
+                   x"0D0A" delimited by size
+                   "Divorciado: " ws-total-divorciado delimited by size
+                   x"0D0A" delimited by size
+                   "Viudo: " ws-total-viudo delimited by size
+                   x"0D0A" delimited by size
+                   "Trabaja: " ws-total-trabaja delimited by size
+                   x"0D0A" delimited by size
+                   "Estudia: " ws-total-estudia delimited by size
+                   into ws-resumen-texto
+               end-string
+               invoke type MessageBox::Show(ws-resumen-texto::Trim "Resumen de Matrícula")
+           else
+               invoke type MessageBox::Show(
+                   "El archivo de alumnos está en uso, intente de nuevo")
+           end-if
+       end method.
+
+      *> Vuelca alumno.txt a un CSV con encabezado, para que la
+      *> oficina de registro lo abra directo en Excel sin pasar por el
+      *> asistente de importación de ancho fijo.
+       method-id btnExportarCsv_Click final private.
+       procedure division using by value sender as object e as type System.EventArgs.
+           open output alumnoCsv
+           move "Numero,Nombre,Apellido,Sexo,EstadoCivil,Trabaja,Estudia,FechaNacimiento,Email,Telefono"
+               to csv-linea
+           write csv-linea
+           open input alumno
+           if fs-alumno = "00"
+               read alumno next record
+               perform until fs-alumno <> "00"
+                   move numero to ws-numero-x
+                   move fechaNacimiento to ws-edad-fnac-x
+                   string
+                       ws-numero-x delimited by size
+                       "," delimited by size
+                       nombre::Trim delimited by size
+                       "," delimited by size
+                       apellido::Trim delimited by size
+                       "," delimited by size
+                       sexo::Trim delimited by size
+                       "," delimited by size
+                       estadoCivil delimited by size
+                       "," delimited by size
+                       trabaja delimited by size
+                       "," delimited by size
+                       estudia delimited by size
+                       "," delimited by size
+                       ws-edad-fnac-x delimited by size
+                       "," delimited by size
+                       email::Trim delimited by size
+                       "," delimited by size
+                       telefono::Trim delimited by size
+                       into csv-linea
+                   end-string
+                   write csv-linea
+                   read alumno next record
+               end-perform
+               close alumno
+               close alumnoCsv
+               invoke type MessageBox::Show("Exportado a alumno_export.csv")
+           else
+               close alumnoCsv
+               invoke type MessageBox::Show(
+                   "El archivo de alumnos está en uso, intente de nuevo")
+           end-if
+       end method.
+
+      *> Muestra la vista previa de impresión del listado de alumnos.
+      *> El armado real de la página ocurre en printDocument1_PrintPage,
+      *> disparado por el propio PrintPreviewDialog.
+       method-id btnImprimir_Click final private.
+       procedure division using by value sender as object e as type System.EventArgs.
+           set printPreviewDialog1::Document to printDocument1
+           invoke printPreviewDialog1::ShowDialog
+       end method.
+
+      *> Abre alumno.txt y posiciona la primera lectura antes de que
+      *> arranque la primera página del listado.
+       method-id printDocument1_BeginPrint final private.
+       procedure division using by value sender as object
+               e as type System.Drawing.Printing.PrintEventArgs.
+           move 0 to ws-print-pagina
+           open input alumno
+           set ws-archivo-disponible to fs-alumno = "00"
+           if ws-archivo-disponible then
+               read alumno next record
+           end-if
+       end method.
+
+      *> Dibuja una página del listado: encabezado con número de página,
+      *> encabezados de columna y tantas filas como entren dentro de
+      *> e::MarginBounds, dejando un salto de página cada vez que se
+      *> llena el área imprimible.
+       method-id printDocument1_PrintPage final private.
+       procedure division using by value sender as object
+               e as type System.Drawing.Printing.PrintPageEventArgs.
+           if ws-archivo-disponible = false then
+               invoke type MessageBox::Show(
+                   "El archivo de alumnos está en uso, intente de nuevo")
+               set e::HasMorePages to false
+           else
+               add 1 to ws-print-pagina
+               move e::MarginBounds::Top to ws-print-y
+
+               invoke e::Graphics::DrawString("Listado de Alumnos"
+                   self::Font type System.Drawing.Brushes::Black
+                   e::MarginBounds::Left ws-print-y)
+               add 20 to ws-print-y
+               invoke e::Graphics::DrawString("Número   Nombre                    Apellido                  Sexo        Est. Civil"
+                   self::Font type System.Drawing.Brushes::Black
+                   e::MarginBounds::Left ws-print-y)
+               add ws-print-alto-linea to ws-print-y
+
+               perform until fs-alumno <> "00"
+                       or (ws-print-y + ws-print-alto-linea) > e::MarginBounds::Bottom
+                   evaluate estadoCivil
+                       when 0 move "Soltero"    to ws-print-estadocivil-texto
+                       when 1 move "Casado"     to ws-print-estadocivil-texto
+                       when 2 move "Divorciado" to ws-print-estadocivil-texto
+                       when 3 move "Viudo"      to ws-print-estadocivil-texto
+                       when other move " "      to ws-print-estadocivil-texto
+                   end-evaluate
+                   move numero to ws-print-numero-x
+                   string
+                       ws-print-numero-x delimited by size
+                       "   " delimited by size
+                       nombre::Trim delimited by size
+                       "   " delimited by size
+                       apellido::Trim delimited by size
+                       "   " delimited by size
+                       sexo::Trim delimited by size
+                       "   " delimited by size
+                       ws-print-estadocivil-texto::Trim delimited by size
+                       into ws-print-linea
+                   end-string
+                   invoke e::Graphics::DrawString(ws-print-linea::Trim
+                       self::Font type System.Drawing.Brushes::Black
+                       e::MarginBounds::Left ws-print-y)
+                   add ws-print-alto-linea to ws-print-y
+                   read alumno next record
+               end-perform
+
+               move ws-print-pagina to ws-print-pagina-x
+               string
+                   "Página " delimited by size
+                   ws-print-pagina-x delimited by size
+                   into ws-print-linea
+               end-string
+               invoke e::Graphics::DrawString(ws-print-linea::Trim
+                   self::Font type System.Drawing.Brushes::Black
+                   e::MarginBounds::Left e::MarginBounds::Bottom)
+
+               if fs-alumno = "00"
+                   set e::HasMorePages to true
+               else
+                   set e::HasMorePages to false
+               end-if
+           end-if
+       end method.
+
+      *> Cierra alumno.txt una vez terminada la última página.
+       method-id printDocument1_EndPrint final private.
+       procedure division using by value sender as object
+               e as type System.Drawing.Printing.PrintEventArgs.
+           if ws-archivo-disponible then
+               close alumno
+           end-if
        end method.
 
        end class.
